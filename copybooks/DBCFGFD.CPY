@@ -0,0 +1,2 @@
+       FD  DBCONFIG-FILE.
+       01  DBCFG-RECORD                    PIC X(80).

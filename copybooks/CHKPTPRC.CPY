@@ -0,0 +1,82 @@
+      *-----------------------------------------------------------------*
+      * LOAD-CHECKPOINTS - read the checkpoint file into memory once,
+      * at program start (after CONNECT-TO-DATABASE, before any load
+      * section runs).
+      *-----------------------------------------------------------------*
+       LOAD-CHECKPOINTS SECTION.
+           MOVE 0 TO CHKPT-COUNT.
+           MOVE SPACES TO CHKPT-STATUS.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHKPT-FILE-OK
+             PERFORM UNTIL CHKPT-FILE-EOF
+               READ CHECKPOINT-FILE
+                 AT END
+                   SET CHKPT-FILE-EOF TO TRUE
+                 NOT AT END
+                   ADD 1 TO CHKPT-COUNT
+                   SET CHKPT-IDX TO CHKPT-COUNT
+                   MOVE CKR-TABLE-NAME TO CHKPT-E-TABLE(CHKPT-IDX)
+                   MOVE CKR-LAST-KEY TO CHKPT-E-KEY(CHKPT-IDX)
+               END-READ
+             END-PERFORM
+             CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+      *-----------------------------------------------------------------*
+      * GET-CHECKPOINT - caller sets CHKPT-TABLE-NAME; returns the last
+      * committed key for that table in CHKPT-LAST-KEY (zero if none),
+      * and sets CHKPT-FOUND on/off so the caller can tell a table with
+      * no checkpoint entry yet apart from one whose last key really is
+      * zero.
+      *-----------------------------------------------------------------*
+       GET-CHECKPOINT SECTION.
+           MOVE 0 TO CHKPT-LAST-KEY.
+           MOVE 'N' TO CHKPT-FOUND-SW.
+           IF CHKPT-COUNT > 0
+             PERFORM VARYING CHKPT-IDX FROM 1 BY 1
+                       UNTIL CHKPT-IDX > CHKPT-COUNT
+               IF CHKPT-E-TABLE(CHKPT-IDX) = CHKPT-TABLE-NAME
+                 MOVE CHKPT-E-KEY(CHKPT-IDX) TO CHKPT-LAST-KEY
+                 MOVE 'Y' TO CHKPT-FOUND-SW
+               END-IF
+             END-PERFORM
+           END-IF
+           .
+      *-----------------------------------------------------------------*
+      * SET-CHECKPOINT - caller sets CHKPT-TABLE-NAME and
+      * CHKPT-LAST-KEY; updates (or adds) the in-memory entry.  Does
+      * not touch the file - call SAVE-CHECKPOINTS to persist.
+      *-----------------------------------------------------------------*
+       SET-CHECKPOINT SECTION.
+           MOVE 'N' TO CHKPT-FOUND-SW.
+           IF CHKPT-COUNT > 0
+             PERFORM VARYING CHKPT-IDX FROM 1 BY 1
+                       UNTIL CHKPT-IDX > CHKPT-COUNT
+               IF CHKPT-E-TABLE(CHKPT-IDX) = CHKPT-TABLE-NAME
+                 MOVE CHKPT-LAST-KEY TO CHKPT-E-KEY(CHKPT-IDX)
+                 MOVE 'Y' TO CHKPT-FOUND-SW
+               END-IF
+             END-PERFORM
+           END-IF.
+           IF NOT CHKPT-FOUND
+             ADD 1 TO CHKPT-COUNT
+             SET CHKPT-IDX TO CHKPT-COUNT
+             MOVE CHKPT-TABLE-NAME TO CHKPT-E-TABLE(CHKPT-IDX)
+             MOVE CHKPT-LAST-KEY TO CHKPT-E-KEY(CHKPT-IDX)
+           END-IF
+           .
+      *-----------------------------------------------------------------*
+      * SAVE-CHECKPOINTS - rewrite the checkpoint file from the
+      * in-memory table.  Called at every batch commit point so a
+      * rerun after an abend resumes past the last committed row.
+      *-----------------------------------------------------------------*
+       SAVE-CHECKPOINTS SECTION.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           PERFORM VARYING CHKPT-IDX FROM 1 BY 1
+                     UNTIL CHKPT-IDX > CHKPT-COUNT
+             MOVE CHKPT-E-TABLE(CHKPT-IDX) TO CKR-TABLE-NAME
+             MOVE CHKPT-E-KEY(CHKPT-IDX) TO CKR-LAST-KEY
+             WRITE CHECKPOINT-RECORD
+           END-PERFORM.
+           CLOSE CHECKPOINT-FILE
+           .

@@ -0,0 +1,6 @@
+      *-----------------------------------------------------------------*
+      * FILE-CONTROL entry for the external TESTSESSION load file.
+      *-----------------------------------------------------------------*
+           SELECT SESSION-IN-FILE ASSIGN TO 'SESSIONIN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SESSION-IN-STATUS.

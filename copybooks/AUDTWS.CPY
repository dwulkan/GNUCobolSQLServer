@@ -0,0 +1,24 @@
+      *-----------------------------------------------------------------*
+      * Working storage for the SQL error/warning audit log.
+      * AUDIT-CONTEXT is set by the caller immediately before
+      * PERFORM SQLSTATE-CHECK so the log line says which statement
+      * raised the SQLCODE, e.g. 'INSDATAPERSON-INSERT'.
+      *-----------------------------------------------------------------*
+       01  AUDIT-STATUS                    PIC XX      VALUE SPACES.
+           88  AUDIT-FILE-OK                           VALUE '00'.
+       01  AUDIT-CONTEXT                   PIC X(30)   VALUE SPACES.
+       01  AUDIT-TIMESTAMP.
+           05  AUDIT-TS-DATE                PIC 9(8).
+           05  AUDIT-TS-TIME                PIC 9(8).
+       01  AUDIT-LINE.
+           05  AUDIT-LN-DATE                PIC 9(8).
+           05  FILLER                       PIC X       VALUE SPACE.
+           05  AUDIT-LN-TIME                PIC 9(8).
+           05  FILLER                       PIC X       VALUE SPACE.
+           05  AUDIT-LN-CONTEXT             PIC X(30).
+           05  FILLER                       PIC X       VALUE SPACE.
+           05  AUDIT-LN-SQLSTATE            PIC X(5).
+           05  FILLER                       PIC X       VALUE SPACE.
+           05  AUDIT-LN-SQLCODE             PIC -(9).
+           05  FILLER                       PIC X       VALUE SPACE.
+           05  AUDIT-LN-MESSAGE             PIC X(70).

@@ -0,0 +1,2 @@
+       FD  SQL-AUDIT-FILE.
+       01  AUDIT-RECORD                    PIC X(160).

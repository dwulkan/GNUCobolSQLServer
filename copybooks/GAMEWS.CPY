@@ -0,0 +1,3 @@
+       01  GAME-IN-STATUS                  PIC XX      VALUE SPACES.
+           88  GAME-IN-OK                              VALUE '00'.
+           88  GAME-IN-EOF                             VALUE '10'.

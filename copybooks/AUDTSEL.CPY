@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------*
+      * FILE-CONTROL entry for the durable SQL error/warning audit log.
+      * Appended to across runs (EXTEND) so the trail survives past
+      * any one job's sysout.
+      *-----------------------------------------------------------------*
+           SELECT SQL-AUDIT-FILE ASSIGN TO 'SQLAUDIT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.

@@ -0,0 +1,4 @@
+       FD  GAME-IN-FILE.
+       01  GAME-IN-RECORD.
+           05  GI-ID                        PIC 9(12).
+           05  GI-NAME                      PIC X(50).

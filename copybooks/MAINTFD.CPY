@@ -0,0 +1,9 @@
+       FD  MAINT-IN-FILE.
+       01  MAINT-IN-RECORD.
+           05  MT-ACTION                    PIC X(01).
+           05  MT-TABLE                     PIC X(01).
+           05  MT-ID                        PIC 9(12).
+           05  MT-ID2                       PIC 9(12).
+           05  MT-ID3                       PIC 9(12).
+           05  MT-NAME                      PIC X(50).
+           05  MT-POINTS                    PIC S9(4)V99.

@@ -0,0 +1,7 @@
+      *-----------------------------------------------------------------*
+      * Working storage for the configurable intermediate-commit batch
+      * size used by esqlOCLoad's LOAD-* sections.
+      *-----------------------------------------------------------------*
+       01  LOAD-BATCH-SIZE                 PIC 9(4)    VALUE 25.
+       01  BATCH-COUNT                     PIC 9(4)    VALUE ZERO.
+       01  BATCH-SIZE-TEXT                 PIC X(4)    VALUE SPACES.

@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------------*
+      * FILE-CONTROL entry for the externalized DB connection
+      * parameter file.  KEY=VALUE lines, one setting per line, e.g.
+      *   DRIVER=SQL Server
+      *   SERVER=.\SQLEXPRESS
+      *   DATABASE=test
+      *   USERID=youruser
+      *   PASSWORD=yourpasswd
+      * Any setting not present in the file (or if the file itself is
+      * not present) falls back to an ESQLOC_DB_xxx environment
+      * variable, then to the historical hardcoded default.
+      *-----------------------------------------------------------------*
+           SELECT DBCONFIG-FILE ASSIGN TO 'DBCONFIG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DBCFG-STATUS.

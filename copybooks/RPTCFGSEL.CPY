@@ -0,0 +1,21 @@
+      *-----------------------------------------------------------------*
+      * FILE-CONTROL entry for the externalized report parameter file.
+      * KEY=VALUE lines, one setting per line, e.g.
+      *   THRESHOLD=1
+      *   TARGETID=0
+      *   PERIODBEGIN=2026-01-01
+      *   PERIODEND=2026-02-01
+      * THRESHOLD is the PERSONID cutoff for the SUM(POINTS) query.
+      * TARGETID, when non-zero, narrows the CUR_ALL cursor to just
+      * that one PERSONID instead of every person.  PERIODBEGIN/
+      * PERIODEND (both required together) give esqlOCReport's
+      * monthly-standings section an explicit date range instead of
+      * defaulting to the calendar month containing the run date;
+      * PERIODEND is exclusive.  Any setting not present in the file
+      * (or if the file itself is not present) falls back to an
+      * ESQLOC_RPT_xxx environment variable, then to the historical
+      * hardcoded default (THRESHOLD=1, TARGETID=0, current month).
+      *-----------------------------------------------------------------*
+           SELECT RPTCONFIG-FILE ASSIGN TO 'RPTCONFIG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPTCFG-STATUS.

@@ -0,0 +1,4 @@
+       FD  PERSON-IN-FILE.
+       01  PERSON-IN-RECORD.
+           05  PI-ID                        PIC 9(12).
+           05  PI-NAME                      PIC X(50).

@@ -0,0 +1,61 @@
+      *-----------------------------------------------------------------*
+      * GET-REPORT-CONFIG - load THRESHOLD/TARGETID from RPTCONFIG (if
+      * present), then fill any setting the file left blank from an
+      * ESQLOC_RPT_xxx environment variable, then fall back to the
+      * original hardcoded defaults (PERSONID>1, every person) so a
+      * site with neither a parameter file nor environment variables
+      * behaves the way this program always has.  Assumes the caller
+      * has declared hVarThreshold and hVarTargetId as PIC 9(12) host
+      * variables alongside its other EXEC SQL host variables.
+      *-----------------------------------------------------------------*
+       GET-REPORT-CONFIG SECTION.
+           MOVE 0 TO hVarThreshold hVarTargetId.
+           MOVE 'N' TO RPTCFG-THRESHOLD-FOUND-SW.
+           MOVE SPACES TO RPTCFG-STATUS.
+           OPEN INPUT RPTCONFIG-FILE.
+           IF RPTCFG-FILE-OK
+             PERFORM UNTIL RPTCFG-FILE-EOF
+               READ RPTCONFIG-FILE
+                 AT END
+                   SET RPTCFG-FILE-EOF TO TRUE
+                 NOT AT END
+                   UNSTRING RPTCFG-RECORD DELIMITED BY '='
+                     INTO RPTCFG-KEY RPTCFG-VALUE
+                   END-UNSTRING
+                   EVALUATE RPTCFG-KEY
+                     WHEN 'THRESHOLD'
+                       MOVE FUNCTION NUMVAL(RPTCFG-VALUE)
+                         TO hVarThreshold
+                       MOVE 'Y' TO RPTCFG-THRESHOLD-FOUND-SW
+                     WHEN 'TARGETID'
+                       MOVE FUNCTION NUMVAL(RPTCFG-VALUE)
+                         TO hVarTargetId
+                     WHEN OTHER
+                       CONTINUE
+                   END-EVALUATE
+               END-READ
+             END-PERFORM
+             CLOSE RPTCONFIG-FILE
+           ELSE
+             DISPLAY ' RPTCONFIG not found, using environment variables'
+           END-IF.
+           IF NOT RPTCFG-THRESHOLD-FOUND
+             ACCEPT RPTCFG-VALUE FROM ENVIRONMENT 'ESQLOC_RPT_THRESHOLD'
+               ON EXCEPTION
+                 MOVE SPACES TO RPTCFG-VALUE
+             END-ACCEPT
+             IF RPTCFG-VALUE = SPACES
+               MOVE 1 TO hVarThreshold
+             ELSE
+               MOVE FUNCTION NUMVAL(RPTCFG-VALUE) TO hVarThreshold
+             END-IF
+           END-IF.
+           IF hVarTargetId = 0
+             ACCEPT RPTCFG-VALUE FROM ENVIRONMENT 'ESQLOC_RPT_TARGETID'
+               ON EXCEPTION
+                 MOVE SPACES TO RPTCFG-VALUE
+             END-ACCEPT
+             IF RPTCFG-VALUE NOT = SPACES
+               MOVE FUNCTION NUMVAL(RPTCFG-VALUE) TO hVarTargetId
+             END-IF
+           END-IF.

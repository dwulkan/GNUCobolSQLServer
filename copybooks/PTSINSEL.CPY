@@ -0,0 +1,6 @@
+      *-----------------------------------------------------------------*
+      * FILE-CONTROL entry for the external TESTPOINTS load file.
+      *-----------------------------------------------------------------*
+           SELECT POINTS-IN-FILE ASSIGN TO 'POINTSIN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS POINTS-IN-STATUS.

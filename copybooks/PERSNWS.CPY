@@ -0,0 +1,3 @@
+       01  PERSON-IN-STATUS                PIC XX      VALUE SPACES.
+           88  PERSON-IN-OK                            VALUE '00'.
+           88  PERSON-IN-EOF                           VALUE '10'.

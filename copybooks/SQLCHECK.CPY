@@ -0,0 +1,48 @@
+      *-----------------------------------------------------------------*
+      * CHECK SQLSTATE AND DISPLAY ERRORS IF ANY, PLUS AUDIT LOG
+      * Any SQLCODE that is negative (hard error) or positive-and-not-
+      * 100 (warning) is appended to SQL-AUDIT-FILE with a timestamp
+      * and the caller's AUDIT-CONTEXT, so the diagnostic survives
+      * past the run's sysout.
+      *-----------------------------------------------------------------*
+       SQLSTATE-CHECK SECTION.
+           IF SQLCODE < 0
+                      DISPLAY 'SQLSTATE='  SQLSTATE,
+                              ', SQLCODE=' SQLCODE
+              IF SQLERRML > 0
+                 DISPLAY 'SQL Error message:' SQLERRMC(1:SQLERRML)
+              END-IF
+              PERFORM WRITE-AUDIT-RECORD
+              MOVE SQLCODE TO RETURN-CODE
+              STOP RUN
+           ELSE IF SQLCODE > 0 AND NOT = 100
+                      DISPLAY 'SQLSTATE='  SQLSTATE,
+                              ', SQLCODE=' SQLCODE
+              IF SQLERRML > 0
+                 DISPLAY 'SQL Warning message:' SQLERRMC(1:SQLERRML)
+              END-IF
+              PERFORM WRITE-AUDIT-RECORD
+           END-IF
+           MOVE SPACES TO AUDIT-CONTEXT
+           .
+       WRITE-AUDIT-RECORD SECTION.
+           ACCEPT AUDIT-TS-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TS-TIME FROM TIME.
+           MOVE AUDIT-TS-DATE TO AUDIT-LN-DATE.
+           MOVE AUDIT-TS-TIME TO AUDIT-LN-TIME.
+           MOVE AUDIT-CONTEXT TO AUDIT-LN-CONTEXT.
+           MOVE SQLSTATE TO AUDIT-LN-SQLSTATE.
+           MOVE SQLCODE TO AUDIT-LN-SQLCODE.
+           IF SQLERRML > 0
+             MOVE SQLERRMC(1:SQLERRML) TO AUDIT-LN-MESSAGE
+           ELSE
+             MOVE SPACES TO AUDIT-LN-MESSAGE
+           END-IF.
+           MOVE SPACES TO AUDIT-STATUS.
+           OPEN EXTEND SQL-AUDIT-FILE.
+           IF NOT AUDIT-FILE-OK
+             OPEN OUTPUT SQL-AUDIT-FILE
+           END-IF.
+           WRITE AUDIT-RECORD FROM AUDIT-LINE.
+           CLOSE SQL-AUDIT-FILE
+           .

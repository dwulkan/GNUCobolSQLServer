@@ -0,0 +1,6 @@
+      *-----------------------------------------------------------------*
+      * FILE-CONTROL entry for the external TESTPERSON load file.
+      *-----------------------------------------------------------------*
+           SELECT PERSON-IN-FILE ASSIGN TO 'PERSONIN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PERSON-IN-STATUS.

@@ -0,0 +1,3 @@
+       01  SESSION-IN-STATUS                PIC XX      VALUE SPACES.
+           88  SESSION-IN-OK                            VALUE '00'.
+           88  SESSION-IN-EOF                           VALUE '10'.

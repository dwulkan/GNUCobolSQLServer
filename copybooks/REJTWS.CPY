@@ -0,0 +1,26 @@
+      *-----------------------------------------------------------------*
+      * Working storage for the TESTPOINTS referential-validation
+      * rejects list.  A row is written here, instead of attempted,
+      * whenever PTI-PERSONID/PTI-GAMEID does not already exist in
+      * TESTPERSON/TESTGAME - a clean rejects list in place of a raw
+      * FK-constraint SQLSTATE.
+      *-----------------------------------------------------------------*
+       01  REJECT-STATUS                   PIC XX      VALUE SPACES.
+           88  REJECT-FILE-OK                          VALUE '00'.
+       01  REJECT-TIMESTAMP.
+           05  REJECT-TS-DATE               PIC 9(8).
+           05  REJECT-TS-TIME               PIC 9(8).
+       01  REJECT-LINE.
+           05  REJ-LN-DATE                  PIC 9(8).
+           05  FILLER                       PIC X       VALUE SPACE.
+           05  REJ-LN-TIME                  PIC 9(8).
+           05  FILLER                       PIC X       VALUE SPACE.
+           05  REJ-LN-PERSONID              PIC 9(12).
+           05  FILLER                       PIC X       VALUE SPACE.
+           05  REJ-LN-GAMEID                PIC 9(12).
+           05  FILLER                       PIC X       VALUE SPACE.
+           05  REJ-LN-SESSIONID             PIC 9(12).
+           05  FILLER                       PIC X       VALUE SPACE.
+           05  REJ-LN-POINTS                PIC S9(4)V99.
+           05  FILLER                       PIC X       VALUE SPACE.
+           05  REJ-LN-REASON                PIC X(40).

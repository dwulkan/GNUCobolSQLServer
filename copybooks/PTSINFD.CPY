@@ -0,0 +1,6 @@
+       FD  POINTS-IN-FILE.
+       01  POINTS-IN-RECORD.
+           05  PTI-PERSONID                 PIC 9(12).
+           05  PTI-GAMEID                   PIC 9(12).
+           05  PTI-SESSIONID                PIC 9(12).
+           05  PTI-POINTS                   PIC S9(4)V99.

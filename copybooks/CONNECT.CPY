@@ -0,0 +1,104 @@
+      *-----------------------------------------------------------------*
+      * GET-DB-CONFIG - load DRIVER/SERVER/DATABASE/USERID/PASSWORD
+      * from DBCONFIG (if present), then fill any setting the file
+      * left blank from an ESQLOC_DB_xxx environment variable, then
+      * fall back to the original hardcoded defaults so a site with
+      * neither a config file nor environment variables behaves the
+      * way this program always has.
+      *-----------------------------------------------------------------*
+       GET-DB-CONFIG SECTION.
+           MOVE SPACES TO DBC-DRIVER DBC-SERVER DBC-DATABASE
+                           DBC-USERID DBC-PASSWORD.
+           MOVE SPACES TO DBCFG-STATUS.
+           OPEN INPUT DBCONFIG-FILE.
+           IF DBCFG-FILE-OK
+             PERFORM UNTIL DBCFG-FILE-EOF
+               READ DBCONFIG-FILE
+                 AT END
+                   SET DBCFG-FILE-EOF TO TRUE
+                 NOT AT END
+                   UNSTRING DBCFG-RECORD DELIMITED BY '='
+                     INTO DBCFG-KEY DBCFG-VALUE
+                   END-UNSTRING
+                   EVALUATE DBCFG-KEY
+                     WHEN 'DRIVER'
+                       MOVE DBCFG-VALUE TO DBC-DRIVER
+                     WHEN 'SERVER'
+                       MOVE DBCFG-VALUE TO DBC-SERVER
+                     WHEN 'DATABASE'
+                       MOVE DBCFG-VALUE TO DBC-DATABASE
+                     WHEN 'USERID'
+                       MOVE DBCFG-VALUE TO DBC-USERID
+                     WHEN 'PASSWORD'
+                       MOVE DBCFG-VALUE TO DBC-PASSWORD
+                     WHEN OTHER
+                       CONTINUE
+                   END-EVALUATE
+               END-READ
+             END-PERFORM
+             CLOSE DBCONFIG-FILE
+           ELSE
+             DISPLAY ' DBCONFIG not found, using environment variables'
+           END-IF.
+           IF DBC-DRIVER = SPACES
+             ACCEPT DBC-DRIVER FROM ENVIRONMENT 'ESQLOC_DB_DRIVER'
+               ON EXCEPTION
+                 MOVE 'SQL Server' TO DBC-DRIVER
+             END-ACCEPT
+           END-IF.
+           IF DBC-SERVER = SPACES
+             ACCEPT DBC-SERVER FROM ENVIRONMENT 'ESQLOC_DB_SERVER'
+               ON EXCEPTION
+                 MOVE '.\SQLEXPRESS' TO DBC-SERVER
+             END-ACCEPT
+           END-IF.
+           IF DBC-DATABASE = SPACES
+             ACCEPT DBC-DATABASE FROM ENVIRONMENT 'ESQLOC_DB_DATABASE'
+               ON EXCEPTION
+                 MOVE 'test' TO DBC-DATABASE
+             END-ACCEPT
+           END-IF.
+           IF DBC-USERID = SPACES
+             ACCEPT DBC-USERID FROM ENVIRONMENT 'ESQLOC_DB_USERID'
+               ON EXCEPTION
+                 CONTINUE
+             END-ACCEPT
+           END-IF.
+           IF DBC-PASSWORD = SPACES
+             ACCEPT DBC-PASSWORD FROM ENVIRONMENT 'ESQLOC_DB_PASSWORD'
+               ON EXCEPTION
+                 CONTINUE
+             END-ACCEPT
+           END-IF.
+      *-----------------------------------------------------------------*
+      * CONNECT-TO-DATABASE - build BUFFER from the externalized
+      * settings and CONNECT.  Never DISPLAYs DBC-PASSWORD.
+      *-----------------------------------------------------------------*
+       CONNECT-TO-DATABASE SECTION.
+           PERFORM GET-DB-CONFIG.
+           MOVE SPACES TO BUFFER.
+           STRING 'DRIVER={'                  DELIMITED BY SIZE
+                  FUNCTION TRIM(DBC-DRIVER)    DELIMITED BY SIZE
+                  '};'                         DELIMITED BY SIZE
+                  'Server='                    DELIMITED BY SIZE
+                  FUNCTION TRIM(DBC-SERVER)    DELIMITED BY SIZE
+                  ';'                          DELIMITED BY SIZE
+                  'Database='                  DELIMITED BY SIZE
+                  FUNCTION TRIM(DBC-DATABASE)  DELIMITED BY SIZE
+                  ';'                          DELIMITED BY SIZE
+                  'User Id='                   DELIMITED BY SIZE
+                  FUNCTION TRIM(DBC-USERID)    DELIMITED BY SIZE
+                  ';'                          DELIMITED BY SIZE
+                  'Password='                  DELIMITED BY SIZE
+                  FUNCTION TRIM(DBC-PASSWORD)  DELIMITED BY SIZE
+                  ';'                          DELIMITED BY SIZE
+             INTO BUFFER
+           END-STRING.
+           DISPLAY ' CONNECTING TO DATABASE'.
+           DISPLAY '   Driver=' DBC-DRIVER.
+           DISPLAY '   Server=' DBC-SERVER ' Database=' DBC-DATABASE.
+           MOVE 'CONNECT' TO AUDIT-CONTEXT.
+           EXEC SQL
+             CONNECT TO :BUFFER
+           END-EXEC.
+           PERFORM SQLSTATE-CHECK.

@@ -0,0 +1,4 @@
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKR-TABLE-NAME               PIC X(20).
+           05  CKR-LAST-KEY                 PIC 9(12).

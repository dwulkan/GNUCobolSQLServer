@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------------*
+      * Working storage for reading the externalized report parameter
+      * file.  GET-REPORT-CONFIG (see RPTCFGPRC) moves the parsed
+      * settings into the caller's own host variables hVarThreshold
+      * and hVarTargetId; GET-REPORT-PERIOD (see RPTPRDPRC) moves
+      * PERIODBEGIN/PERIODEND into hVarBegin and hVarEnd - all
+      * declared alongside the caller's other EXEC SQL host
+      * variables.
+      *-----------------------------------------------------------------*
+       01  RPTCFG-STATUS                   PIC XX      VALUE SPACES.
+           88  RPTCFG-FILE-OK                          VALUE '00'.
+           88  RPTCFG-FILE-EOF                          VALUE '10'.
+       01  RPTCFG-KEY                      PIC X(20)   VALUE SPACES.
+       01  RPTCFG-VALUE                    PIC X(60)   VALUE SPACES.
+       01  RPTCFG-THRESHOLD-FOUND-SW       PIC X       VALUE 'N'.
+           88  RPTCFG-THRESHOLD-FOUND                  VALUE 'Y'.
+       01  RPTCFG-PERIOD-FOUND-SW          PIC X       VALUE 'N'.
+           88  RPTCFG-PERIOD-FOUND                     VALUE 'Y'.

@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------------*
+      * Working storage for the externalized DB connection parameters.
+      * BUFFER (the connect string) stays in each program's own
+      * EXEC SQL host-variable HOSTVARS group; only the individual
+      * settings live here.
+      *-----------------------------------------------------------------*
+       01  DBCFG-STATUS                    PIC XX      VALUE SPACES.
+           88  DBCFG-FILE-OK                           VALUE '00'.
+           88  DBCFG-FILE-EOF                           VALUE '10'.
+       01  DBCFG-KEY                       PIC X(20)   VALUE SPACES.
+       01  DBCFG-VALUE                     PIC X(60)   VALUE SPACES.
+       01  DBC-DRIVER                      PIC X(40)   VALUE SPACES.
+       01  DBC-SERVER                      PIC X(60)   VALUE SPACES.
+       01  DBC-DATABASE                    PIC X(40)   VALUE SPACES.
+       01  DBC-USERID                      PIC X(40)   VALUE SPACES.
+       01  DBC-PASSWORD                    PIC X(40)   VALUE SPACES.

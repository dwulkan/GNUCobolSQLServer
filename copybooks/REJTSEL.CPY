@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------*
+      * FILE-CONTROL entry for the TESTPOINTS referential-validation
+      * rejects list.  Appended to across runs (EXTEND) same as the
+      * SQL audit log.
+      *-----------------------------------------------------------------*
+           SELECT POINTS-REJECT-FILE ASSIGN TO 'POINTREJ'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REJECT-STATUS.

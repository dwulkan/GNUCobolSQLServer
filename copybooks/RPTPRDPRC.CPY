@@ -0,0 +1,56 @@
+      *-----------------------------------------------------------------*
+      * GET-REPORT-PERIOD - load PERIODBEGIN/PERIODEND from RPTCONFIG
+      * (if present), then fall back to an ESQLOC_RPT_xxx environment
+      * variable.  Sets RPTCFG-PERIOD-FOUND when both dates came from
+      * one source or the other; leaves hVarBegin/hVarEnd at SPACES
+      * and RPTCFG-PERIOD-FOUND off if neither did, so the caller can
+      * fall back to its own default period.  Assumes the caller has
+      * declared hVarBegin and hVarEnd as PIC X(10) host variables
+      * alongside its other EXEC SQL host variables.
+      *-----------------------------------------------------------------*
+       GET-REPORT-PERIOD SECTION.
+           MOVE SPACES TO hVarBegin hVarEnd.
+           MOVE 'N' TO RPTCFG-PERIOD-FOUND-SW.
+           MOVE SPACES TO RPTCFG-STATUS.
+           OPEN INPUT RPTCONFIG-FILE.
+           IF RPTCFG-FILE-OK
+             PERFORM UNTIL RPTCFG-FILE-EOF
+               READ RPTCONFIG-FILE
+                 AT END
+                   SET RPTCFG-FILE-EOF TO TRUE
+                 NOT AT END
+                   UNSTRING RPTCFG-RECORD DELIMITED BY '='
+                     INTO RPTCFG-KEY RPTCFG-VALUE
+                   END-UNSTRING
+                   EVALUATE RPTCFG-KEY
+                     WHEN 'PERIODBEGIN'
+                       MOVE RPTCFG-VALUE(1:10) TO hVarBegin
+                     WHEN 'PERIODEND'
+                       MOVE RPTCFG-VALUE(1:10) TO hVarEnd
+                     WHEN OTHER
+                       CONTINUE
+                   END-EVALUATE
+               END-READ
+             END-PERFORM
+             CLOSE RPTCONFIG-FILE
+           END-IF.
+           IF hVarBegin NOT = SPACES AND hVarEnd NOT = SPACES
+             SET RPTCFG-PERIOD-FOUND TO TRUE
+           END-IF.
+           IF NOT RPTCFG-PERIOD-FOUND
+             MOVE SPACES TO hVarBegin hVarEnd
+             ACCEPT hVarBegin FROM ENVIRONMENT 'ESQLOC_RPT_PERIODBEGIN'
+               ON EXCEPTION
+                 MOVE SPACES TO hVarBegin
+             END-ACCEPT
+             ACCEPT hVarEnd FROM ENVIRONMENT 'ESQLOC_RPT_PERIODEND'
+               ON EXCEPTION
+                 MOVE SPACES TO hVarEnd
+             END-ACCEPT
+             IF hVarBegin NOT = SPACES AND hVarEnd NOT = SPACES
+               SET RPTCFG-PERIOD-FOUND TO TRUE
+             ELSE
+               MOVE SPACES TO hVarBegin hVarEnd
+             END-IF
+           END-IF
+           .

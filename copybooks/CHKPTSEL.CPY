@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------*
+      * FILE-CONTROL entry for the load checkpoint file.  Holds the
+      * last successfully committed key per table so a rerun after an
+      * abend resumes the load instead of skipping or repeating it.
+      *-----------------------------------------------------------------*
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHECKPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHKPT-STATUS.

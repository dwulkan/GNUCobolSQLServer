@@ -0,0 +1,7 @@
+      *-----------------------------------------------------------------*
+      * FILE-CONTROL entry for the TESTPERSON/TESTGAME/TESTPOINTS
+      * maintenance transaction file.
+      *-----------------------------------------------------------------*
+           SELECT MAINT-IN-FILE ASSIGN TO 'MAINTIN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MAINT-IN-STATUS.

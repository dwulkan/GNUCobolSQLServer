@@ -0,0 +1,2 @@
+       FD  RPTCONFIG-FILE.
+       01  RPTCFG-RECORD                   PIC X(80).

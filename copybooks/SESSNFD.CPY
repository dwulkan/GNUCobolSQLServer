@@ -0,0 +1,4 @@
+       FD  SESSION-IN-FILE.
+       01  SESSION-IN-RECORD.
+           05  SI-ID                        PIC 9(12).
+           05  SI-DATE                      PIC X(10).

@@ -0,0 +1,2 @@
+       FD  POINTS-REJECT-FILE.
+       01  REJECT-RECORD                   PIC X(120).

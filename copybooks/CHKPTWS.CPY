@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------------*
+      * Working storage for checkpoint/restart.  The whole small file
+      * is read into CHKPT-ENTRY at startup; GET-CHECKPOINT and
+      * SET-CHECKPOINT work the in-memory table, SAVE-CHECKPOINTS
+      * rewrites the file at each commit point.
+      *-----------------------------------------------------------------*
+       01  CHKPT-STATUS                    PIC XX      VALUE SPACES.
+           88  CHKPT-FILE-OK                           VALUE '00'.
+           88  CHKPT-FILE-EOF                           VALUE '10'.
+       01  CHKPT-TABLE-NAME                PIC X(20)   VALUE SPACES.
+       01  CHKPT-LAST-KEY                  PIC 9(12)   VALUE ZERO.
+       01  CHKPT-FOUND-SW                  PIC X       VALUE 'N'.
+           88  CHKPT-FOUND                             VALUE 'Y'.
+       01  CHKPT-COUNT                     PIC 9(4)    VALUE ZERO.
+       01  CHKPT-ENTRIES.
+           05  CHKPT-ENTRY OCCURS 20 TIMES INDEXED BY CHKPT-IDX.
+               10  CHKPT-E-TABLE            PIC X(20).
+               10  CHKPT-E-KEY               PIC 9(12).

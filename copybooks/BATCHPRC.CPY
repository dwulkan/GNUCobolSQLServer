@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------------*
+      * GET-BATCH-SIZE - how many rows a load section inserts before
+      * issuing an intermediate COMMIT, overridable per run so a big
+      * roster/season load doesn't sit as one giant transaction.
+      *-----------------------------------------------------------------*
+       GET-BATCH-SIZE SECTION.
+           MOVE 25 TO LOAD-BATCH-SIZE.
+           MOVE SPACES TO BATCH-SIZE-TEXT.
+           ACCEPT BATCH-SIZE-TEXT FROM ENVIRONMENT 'ESQLOC_BATCH_SIZE'
+             ON EXCEPTION
+               CONTINUE
+           END-ACCEPT.
+           IF BATCH-SIZE-TEXT IS NUMERIC AND BATCH-SIZE-TEXT NOT = ZERO
+             MOVE BATCH-SIZE-TEXT TO LOAD-BATCH-SIZE
+           END-IF
+           .

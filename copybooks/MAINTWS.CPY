@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------------*
+      * Working storage for the maintenance transaction load.
+      * MT-ACTION: 'A' add, 'C' change, 'D' delete.
+      * MT-TABLE:  'P' TESTPERSON, 'G' TESTGAME, 'T' TESTPOINTS.
+      * For MT-TABLE='T', MT-ID/MT-ID2/MT-ID3 carry PERSONID/GAMEID/
+      * SESSIONID; for 'P' and 'G', only MT-ID (and MT-NAME) apply.
+      *-----------------------------------------------------------------*
+       01  MAINT-IN-STATUS                 PIC XX      VALUE SPACES.
+           88  MAINT-IN-OK                             VALUE '00'.
+           88  MAINT-IN-EOF                            VALUE '10'.
+       01  MAINT-COUNTERS.
+           05  MAINT-ADD-COUNT              PIC 9(6)    VALUE ZERO.
+           05  MAINT-CHANGE-COUNT           PIC 9(6)    VALUE ZERO.
+           05  MAINT-DELETE-COUNT           PIC 9(6)    VALUE ZERO.
+           05  MAINT-REJECT-COUNT           PIC 9(6)    VALUE ZERO.

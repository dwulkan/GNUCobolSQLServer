@@ -0,0 +1,6 @@
+      *-----------------------------------------------------------------*
+      * FILE-CONTROL entry for the external TESTGAME load file.
+      *-----------------------------------------------------------------*
+           SELECT GAME-IN-FILE ASSIGN TO 'GAMEIN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GAME-IN-STATUS.

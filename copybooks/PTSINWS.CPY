@@ -0,0 +1,3 @@
+       01  POINTS-IN-STATUS                PIC XX      VALUE SPACES.
+           88  POINTS-IN-OK                            VALUE '00'.
+           88  POINTS-IN-EOF                           VALUE '10'.

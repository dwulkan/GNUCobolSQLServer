@@ -0,0 +1,539 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. esqlOCLoad.
+      *-----------------------------------------------------------------*
+      * Loads TESTPERSON, TESTGAME, TESTSESSION and TESTPOINTS from
+      * external sequential input files (PERSONIN/GAMEIN/SESSIONIN/
+      * POINTSIN) instead of the small hardcoded smoke-test rows
+      * esqlOCStart seeds when it first creates the tables.  Companion
+      * to esqlOCStart - shares its externalized DB connection
+      * settings, checkpoint/restart support and SQL audit log.
+      *-----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY DBCFGSEL.
+           COPY CHKPTSEL.
+           COPY AUDTSEL.
+           COPY PERSNSEL.
+           COPY GAMESEL.
+           COPY SESSNSEL.
+           COPY PTSINSEL.
+           COPY REJTSEL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY DBCFGFD.
+           COPY CHKPTFD.
+           COPY AUDTFD.
+           COPY PERSNFD.
+           COPY GAMEFD.
+           COPY SESSNFD.
+           COPY PTSINFD.
+           COPY REJTFD.
+       WORKING-STORAGE SECTION.
+           COPY DBCFGWS.
+           COPY CHKPTWS.
+           COPY AUDTWS.
+           COPY PERSNWS.
+           COPY GAMEWS.
+           COPY SESSNWS.
+           COPY PTSINWS.
+           COPY REJTWS.
+           COPY BATCHWS.
+       01  LOAD-COUNTERS.
+           05  LD-PERSON-COUNT              PIC 9(6)    VALUE ZERO.
+           05  LD-GAME-COUNT                PIC 9(6)    VALUE ZERO.
+           05  LD-SESSION-COUNT             PIC 9(6)    VALUE ZERO.
+           05  LD-POINTS-COUNT              PIC 9(6)    VALUE ZERO.
+           05  LD-POINTS-REJECT-COUNT       PIC 9(6)    VALUE ZERO.
+      *-----------------------------------------------------------------*
+      * HIGHEST ID ACTUALLY COMMITTED THIS RUN FOR EACH LOAD - THE
+      * CHECKPOINT IS ADVANCED TO THIS MAXIMUM RATHER THAN TO WHATEVER
+      * ID WAS MOST RECENTLY READ, SO AN INPUT FILE THAT ISN'T STRICTLY
+      * ASCENDING BY ID STILL CAN'T LEAVE CHKPT-LAST-KEY BEHIND A ROW
+      * ALREADY COMMITTED.
+      *-----------------------------------------------------------------*
+       01  LOAD-MAX-IDS.
+           05  LD-PERSON-MAX-ID             PIC 9(12)   VALUE ZERO.
+           05  LD-GAME-MAX-ID               PIC 9(12)   VALUE ZERO.
+           05  LD-SESSION-MAX-ID            PIC 9(12)   VALUE ZERO.
+      *-----------------------------------------------------------------*
+      * VALIDATION AND CONTROL-TOTAL WORKING STORAGE FOR TESTPOINTS
+      *-----------------------------------------------------------------*
+       01  POINTS-ROW-SW                   PIC X       VALUE 'Y'.
+           88  POINTS-ROW-VALID                        VALUE 'Y'.
+           88  POINTS-ROW-INVALID                      VALUE 'N'.
+       01  CONTROL-TOTAL-SW                PIC X       VALUE 'Y'.
+           88  CONTROL-TOTAL-OK                        VALUE 'Y'.
+           88  CONTROL-TOTAL-MISMATCH                  VALUE 'N'.
+       01  CONTROL-TOTALS.
+           05  CT-PRE-COUNT                 PIC 9(9)    VALUE ZERO.
+           05  CT-POST-COUNT                PIC 9(9)    VALUE ZERO.
+           05  CT-EXPECTED-COUNT            PIC 9(9)    VALUE ZERO.
+       EXEC SQL
+         BEGIN DECLARE SECTION
+       END-EXEC.
+       01  HOSTVARS.
+           05 BUFFER               PIC X(1024).
+           05 hVarD                PIC S9(5)V99.
+           05 hVarC                PIC X(50).
+           05 hVarN                PIC 9(12).
+           05 hVarN2               PIC 9(12).
+           05 hVarChk              PIC 9(9).
+           05 hVarPersonId         PIC 9(12).
+           05 hVarGameId           PIC 9(12).
+           05 hVarSessionId        PIC 9(12).
+       EXEC SQL
+          END DECLARE SECTION
+       END-EXEC.
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+      *-----------------------------------------------------------------*
+      * CONNECT TO THE DATABASE AND LOAD CHECKPOINTS
+      *-----------------------------------------------------------------*
+         PERFORM CONNECT-TO-DATABASE.
+         PERFORM LOAD-CHECKPOINTS.
+         PERFORM GET-BATCH-SIZE.
+         PERFORM LOAD-PERSONS.
+         PERFORM LOAD-GAMES.
+         PERFORM LOAD-SESSIONS.
+         PERFORM LOAD-POINTS.
+         IF CONTROL-TOTAL-MISMATCH
+           DISPLAY ' ABORTING - TESTPOINTS CONTROL TOTAL MISMATCH '
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+         END-IF.
+         DISPLAY ' LOAD COMPLETE '.
+         DISPLAY '  Persons loaded:        ' LD-PERSON-COUNT.
+         DISPLAY '  Games loaded:          ' LD-GAME-COUNT.
+         DISPLAY '  Sessions loaded:       ' LD-SESSION-COUNT.
+         DISPLAY '  Points loaded:         ' LD-POINTS-COUNT.
+         DISPLAY '  Points rejected:       ' LD-POINTS-REJECT-COUNT.
+      *-----------------------------------------------------------------*
+      * DISCONNECT FROM THE DATABASE
+      *-----------------------------------------------------------------*
+         MOVE 'DISCONNECT' TO AUDIT-CONTEXT.
+         EXEC SQL
+           CONNECT RESET
+         END-EXEC.
+         PERFORM SQLSTATE-CHECK.
+         STOP RUN
+         .
+      *-----------------------------------------------------------------*
+      * LOAD TESTPERSON FROM PERSONIN, RESUMING PAST WHATEVER ID THIS
+      * PROGRAM LAST COMMITTED.  Keeps its own TESTPERSON-LOAD
+      * checkpoint entry, separate from esqlOCStart's TESTPERSON
+      * smoke-seed checkpoint, so esqlOCStart's 2-3 seed rows can't
+      * advance this program's resume point past real PERSONIN rows
+      * with the same low IDs.
+      *-----------------------------------------------------------------*
+       LOAD-PERSONS SECTION.
+           MOVE 'TESTPERSON-LOAD' TO CHKPT-TABLE-NAME.
+           PERFORM GET-CHECKPOINT.
+           MOVE CHKPT-LAST-KEY TO LD-PERSON-MAX-ID.
+           MOVE SPACES TO PERSON-IN-STATUS.
+           MOVE 0 TO BATCH-COUNT.
+           OPEN INPUT PERSON-IN-FILE.
+           IF NOT PERSON-IN-OK
+             DISPLAY ' PERSONIN not found, skipping TESTPERSON load'
+           ELSE
+             PERFORM UNTIL PERSON-IN-EOF
+               READ PERSON-IN-FILE
+                 AT END
+                   SET PERSON-IN-EOF TO TRUE
+                 NOT AT END
+                   IF PI-ID > CHKPT-LAST-KEY
+                     MOVE PI-ID TO hVarN
+                     MOVE PI-NAME TO hVarC
+                     DISPLAY 'ABOUT TO INSERT '
+                     DISPLAY '  Person ' hVarN ' NAME ' hVarC
+                     MOVE 'LOADPERSON-INSERT' TO AUDIT-CONTEXT
+                     EXEC SQL
+                       INSERT INTO TESTPERSON (ID,NAME) VALUES
+                        (:hVarN,:hVarC)
+                     END-EXEC
+                     PERFORM SQLSTATE-CHECK
+                     IF PI-ID > LD-PERSON-MAX-ID
+                       MOVE PI-ID TO LD-PERSON-MAX-ID
+                     END-IF
+                     ADD 1 TO BATCH-COUNT
+                     IF BATCH-COUNT >= LOAD-BATCH-SIZE
+                       MOVE 'LOADPERSON-COMMIT' TO AUDIT-CONTEXT
+                       PERFORM COMMIT-LOAD-BATCH
+                       MOVE LD-PERSON-MAX-ID TO CHKPT-LAST-KEY
+                       PERFORM SET-CHECKPOINT
+                       PERFORM SAVE-CHECKPOINTS
+                       MOVE 0 TO BATCH-COUNT
+                     END-IF
+                     ADD 1 TO LD-PERSON-COUNT
+                     DISPLAY 'INSERTED '
+                     DISPLAY '  Person ' hVarN ' NAME ' hVarC
+                   END-IF
+               END-READ
+             END-PERFORM
+             IF BATCH-COUNT > 0
+               MOVE 'LOADPERSON-COMMIT' TO AUDIT-CONTEXT
+               PERFORM COMMIT-LOAD-BATCH
+               MOVE LD-PERSON-MAX-ID TO CHKPT-LAST-KEY
+               PERFORM SET-CHECKPOINT
+               PERFORM SAVE-CHECKPOINTS
+             END-IF
+             CLOSE PERSON-IN-FILE
+           END-IF
+           .
+      *-----------------------------------------------------------------*
+      * LOAD TESTGAME FROM GAMEIN, SAME RESUME LOGIC AS TESTPERSON -
+      * OWN TESTGAME-LOAD CHECKPOINT, SEPARATE FROM esqlOCStart's.
+      *-----------------------------------------------------------------*
+       LOAD-GAMES SECTION.
+           MOVE 'TESTGAME-LOAD' TO CHKPT-TABLE-NAME.
+           PERFORM GET-CHECKPOINT.
+           MOVE CHKPT-LAST-KEY TO LD-GAME-MAX-ID.
+           MOVE SPACES TO GAME-IN-STATUS.
+           MOVE 0 TO BATCH-COUNT.
+           OPEN INPUT GAME-IN-FILE.
+           IF NOT GAME-IN-OK
+             DISPLAY ' GAMEIN not found, skipping TESTGAME load'
+           ELSE
+             PERFORM UNTIL GAME-IN-EOF
+               READ GAME-IN-FILE
+                 AT END
+                   SET GAME-IN-EOF TO TRUE
+                 NOT AT END
+                   IF GI-ID > CHKPT-LAST-KEY
+                     MOVE GI-ID TO hVarN
+                     MOVE GI-NAME TO hVarC
+                     DISPLAY 'ABOUT TO INSERT '
+                     DISPLAY '  Game ' hVarN ' NAME ' hVarC
+                     MOVE 'LOADGAME-INSERT' TO AUDIT-CONTEXT
+                     EXEC SQL
+                       INSERT INTO TESTGAME (ID,NAME) VALUES
+                        (:hVarN,:hVarC)
+                     END-EXEC
+                     PERFORM SQLSTATE-CHECK
+                     IF GI-ID > LD-GAME-MAX-ID
+                       MOVE GI-ID TO LD-GAME-MAX-ID
+                     END-IF
+                     ADD 1 TO BATCH-COUNT
+                     IF BATCH-COUNT >= LOAD-BATCH-SIZE
+                       MOVE 'LOADGAME-COMMIT' TO AUDIT-CONTEXT
+                       PERFORM COMMIT-LOAD-BATCH
+                       MOVE LD-GAME-MAX-ID TO CHKPT-LAST-KEY
+                       PERFORM SET-CHECKPOINT
+                       PERFORM SAVE-CHECKPOINTS
+                       MOVE 0 TO BATCH-COUNT
+                     END-IF
+                     ADD 1 TO LD-GAME-COUNT
+                     DISPLAY 'INSERTED '
+                     DISPLAY '  Game ' hVarN ' NAME ' hVarC
+                   END-IF
+               END-READ
+             END-PERFORM
+             IF BATCH-COUNT > 0
+               MOVE 'LOADGAME-COMMIT' TO AUDIT-CONTEXT
+               PERFORM COMMIT-LOAD-BATCH
+               MOVE LD-GAME-MAX-ID TO CHKPT-LAST-KEY
+               PERFORM SET-CHECKPOINT
+               PERFORM SAVE-CHECKPOINTS
+             END-IF
+             CLOSE GAME-IN-FILE
+           END-IF
+           .
+      *-----------------------------------------------------------------*
+      * LOAD TESTSESSION FROM SESSIONIN, SAME RESUME LOGIC AS
+      * TESTPERSON/TESTGAME - OWN TESTSESSION-LOAD CHECKPOINT,
+      * SEPARATE FROM esqlOCStart's TWO HARDCODED SMOKE-TEST SESSIONS.
+      * A REAL POINTSIN LOAD NEEDS THIS TO REFERENCE ANY SESSION DATE
+      * OTHER THAN esqlOCStart's TWO SEED DATES.
+      *-----------------------------------------------------------------*
+       LOAD-SESSIONS SECTION.
+           MOVE 'TESTSESSION-LOAD' TO CHKPT-TABLE-NAME.
+           PERFORM GET-CHECKPOINT.
+           MOVE CHKPT-LAST-KEY TO LD-SESSION-MAX-ID.
+           MOVE SPACES TO SESSION-IN-STATUS.
+           MOVE 0 TO BATCH-COUNT.
+           OPEN INPUT SESSION-IN-FILE.
+           IF NOT SESSION-IN-OK
+             DISPLAY ' SESSIONIN not found, skipping TESTSESSION load'
+           ELSE
+             PERFORM UNTIL SESSION-IN-EOF
+               READ SESSION-IN-FILE
+                 AT END
+                   SET SESSION-IN-EOF TO TRUE
+                 NOT AT END
+                   IF SI-ID > CHKPT-LAST-KEY
+                     MOVE SI-ID TO hVarN
+                     MOVE SI-DATE TO hVarC
+                     DISPLAY 'ABOUT TO INSERT '
+                     DISPLAY '  Session ' hVarN ' DATE ' hVarC
+                     MOVE 'LOADSESSION-INSERT' TO AUDIT-CONTEXT
+                     EXEC SQL
+                       INSERT INTO TESTSESSION (ID,SESSIONDATE) VALUES
+                        (:hVarN,:hVarC)
+                     END-EXEC
+                     PERFORM SQLSTATE-CHECK
+                     IF SI-ID > LD-SESSION-MAX-ID
+                       MOVE SI-ID TO LD-SESSION-MAX-ID
+                     END-IF
+                     ADD 1 TO BATCH-COUNT
+                     IF BATCH-COUNT >= LOAD-BATCH-SIZE
+                       MOVE 'LOADSESSION-COMMIT' TO AUDIT-CONTEXT
+                       PERFORM COMMIT-LOAD-BATCH
+                       MOVE LD-SESSION-MAX-ID TO CHKPT-LAST-KEY
+                       PERFORM SET-CHECKPOINT
+                       PERFORM SAVE-CHECKPOINTS
+                       MOVE 0 TO BATCH-COUNT
+                     END-IF
+                     ADD 1 TO LD-SESSION-COUNT
+                     DISPLAY 'INSERTED '
+                     DISPLAY '  Session ' hVarN ' DATE ' hVarC
+                   END-IF
+               END-READ
+             END-PERFORM
+             IF BATCH-COUNT > 0
+               MOVE 'LOADSESSION-COMMIT' TO AUDIT-CONTEXT
+               PERFORM COMMIT-LOAD-BATCH
+               MOVE LD-SESSION-MAX-ID TO CHKPT-LAST-KEY
+               PERFORM SET-CHECKPOINT
+               PERFORM SAVE-CHECKPOINTS
+             END-IF
+             CLOSE SESSION-IN-FILE
+           END-IF
+           .
+      *-----------------------------------------------------------------*
+      * LOAD TESTPOINTS FROM POINTSIN.  POINTSIN HAS NO SINGLE
+      * ASCENDING KEY (PERSONID/GAMEID PAIRS), SO THE CHECKPOINT HOLDS
+      * A LINE COUNT INSTEAD OF A TABLE KEY: RESUME BY SKIPPING THE
+      * FIRST CHKPT-LAST-KEY RECORDS ALREADY COMMITTED.
+      *
+      * EACH ROW IS VALIDATED AGAINST TESTPERSON/TESTGAME BEFORE THE
+      * INSERT IS EVEN ATTEMPTED - ANY PTI-PERSONID/PTI-GAMEID THAT
+      * IS NOT ON FILE IS WRITTEN TO THE POINTREJ REJECTS LIST INSTEAD
+      * OF BEING LEFT TO FAIL ON THE POINTS_CONSTRAINT1/2 FOREIGN
+      * KEYS.  ONCE THE FILE IS EXHAUSTED, RECONCILE-POINTS-LOAD
+      * CONFIRMS TESTPOINTS PICKED UP EXACTLY THE ROWS THIS RUN
+      * ACTUALLY INSERTED BEFORE THE RUN IS ALLOWED TO FINISH.
+      *-----------------------------------------------------------------*
+       LOAD-POINTS SECTION.
+           MOVE 'TESTPOINTS-LN' TO CHKPT-TABLE-NAME.
+           PERFORM GET-CHECKPOINT.
+           MOVE 'CONTROL-TOTAL-PRECOUNT' TO AUDIT-CONTEXT.
+           EXEC SQL
+             SELECT COUNT(*) INTO :hVarChk FROM TESTPOINTS
+           END-EXEC
+           PERFORM SQLSTATE-CHECK
+           MOVE hVarChk TO CT-PRE-COUNT
+           MOVE SPACES TO POINTS-IN-STATUS.
+           MOVE 0 TO BATCH-COUNT.
+           OPEN INPUT POINTS-IN-FILE.
+           IF NOT POINTS-IN-OK
+             DISPLAY ' POINTSIN not found, skipping TESTPOINTS load'
+           ELSE
+             MOVE 0 TO hVarN2
+             PERFORM UNTIL POINTS-IN-EOF
+               READ POINTS-IN-FILE
+                 AT END
+                   SET POINTS-IN-EOF TO TRUE
+                 NOT AT END
+                   ADD 1 TO hVarN2
+                   IF hVarN2 > CHKPT-LAST-KEY
+                     PERFORM VALIDATE-POINTS-ROW
+                     IF POINTS-ROW-INVALID
+                       PERFORM WRITE-POINTS-REJECT
+                       ADD 1 TO LD-POINTS-REJECT-COUNT
+                     ELSE
+                       MOVE PTI-POINTS TO hVarD
+                       DISPLAY 'ABOUT TO INSERT '
+                       DISPLAY '  POINTS for person/game '
+                         PTI-PERSONID '/' PTI-GAMEID ' : ' hVarD
+                       MOVE 'LOADPOINTS-INSERT' TO AUDIT-CONTEXT
+                       EXEC SQL
+                         INSERT INTO TESTPOINTS
+                           (PERSONID,GAMEID,SESSIONID,POINTS) VALUES
+                          (:hVarPersonId,:hVarGameId,
+                           :hVarSessionId,:hVarD)
+                       END-EXEC
+                       PERFORM SQLSTATE-CHECK
+                       ADD 1 TO BATCH-COUNT
+                       ADD 1 TO LD-POINTS-COUNT
+                       DISPLAY 'INSERTED '
+                       DISPLAY '  POINTS for person/game '
+                         PTI-PERSONID '/' PTI-GAMEID ' : ' hVarD
+                     END-IF
+                     IF BATCH-COUNT >= LOAD-BATCH-SIZE
+                       MOVE 'LOADPOINTS-COMMIT' TO AUDIT-CONTEXT
+                       PERFORM COMMIT-LOAD-BATCH
+                       MOVE hVarN2 TO CHKPT-LAST-KEY
+                       PERFORM SET-CHECKPOINT
+                       PERFORM SAVE-CHECKPOINTS
+                       MOVE 0 TO BATCH-COUNT
+                     END-IF
+                   END-IF
+               END-READ
+             END-PERFORM
+             IF hVarN2 > CHKPT-LAST-KEY
+               IF BATCH-COUNT > 0
+                 MOVE 'LOADPOINTS-COMMIT' TO AUDIT-CONTEXT
+                 PERFORM COMMIT-LOAD-BATCH
+               END-IF
+               MOVE hVarN2 TO CHKPT-LAST-KEY
+               PERFORM SET-CHECKPOINT
+               PERFORM SAVE-CHECKPOINTS
+             END-IF
+             CLOSE POINTS-IN-FILE
+           END-IF
+           PERFORM RECONCILE-POINTS-LOAD
+           .
+      *-----------------------------------------------------------------*
+      * VALIDATE-POINTS-ROW - CONFIRM PTI-PERSONID/PTI-GAMEID/
+      * PTI-SESSIONID ARE ALREADY ON FILE IN TESTPERSON/TESTGAME/
+      * TESTSESSION, AND THAT THE (PERSONID,GAMEID,SESSIONID) TRIPLE
+      * ISN'T ALREADY IN TESTPOINTS, BEFORE THE ROW IS INSERTED.
+      * SETS POINTS-ROW-SW TO VALID/INVALID.
+      *-----------------------------------------------------------------*
+       VALIDATE-POINTS-ROW SECTION.
+           SET POINTS-ROW-VALID TO TRUE.
+           MOVE SPACES TO REJ-LN-REASON.
+           MOVE PTI-PERSONID TO hVarPersonId.
+           MOVE PTI-GAMEID TO hVarGameId.
+           MOVE PTI-SESSIONID TO hVarSessionId.
+           MOVE 'VALIDATE-PERSON-EXISTS' TO AUDIT-CONTEXT.
+           EXEC SQL
+             SELECT COUNT(*) INTO :hVarChk FROM TESTPERSON
+             WHERE ID = :hVarPersonId
+           END-EXEC
+           PERFORM SQLSTATE-CHECK
+           IF hVarChk = 0
+             SET POINTS-ROW-INVALID TO TRUE
+             MOVE 'PERSONID NOT FOUND IN TESTPERSON' TO REJ-LN-REASON
+           ELSE
+             MOVE 'VALIDATE-GAME-EXISTS' TO AUDIT-CONTEXT
+             EXEC SQL
+               SELECT COUNT(*) INTO :hVarChk FROM TESTGAME
+               WHERE ID = :hVarGameId
+             END-EXEC
+             PERFORM SQLSTATE-CHECK
+             IF hVarChk = 0
+               SET POINTS-ROW-INVALID TO TRUE
+               MOVE 'GAMEID NOT FOUND IN TESTGAME' TO REJ-LN-REASON
+             ELSE
+               MOVE 'VALIDATE-SESSION-EXISTS' TO AUDIT-CONTEXT
+               EXEC SQL
+                 SELECT COUNT(*) INTO :hVarChk FROM TESTSESSION
+                 WHERE ID = :hVarSessionId
+               END-EXEC
+               PERFORM SQLSTATE-CHECK
+               IF hVarChk = 0
+                 SET POINTS-ROW-INVALID TO TRUE
+                 MOVE 'SESSIONID NOT FOUND IN TESTSESSION'
+                   TO REJ-LN-REASON
+               ELSE
+                 MOVE 'VALIDATE-POINTS-NOT-DUPLICATE' TO AUDIT-CONTEXT
+                 EXEC SQL
+                   SELECT COUNT(*) INTO :hVarChk FROM TESTPOINTS
+                   WHERE PERSONID = :hVarPersonId
+                     AND GAMEID = :hVarGameId
+                     AND SESSIONID = :hVarSessionId
+                 END-EXEC
+                 PERFORM SQLSTATE-CHECK
+                 IF hVarChk NOT = 0
+                   SET POINTS-ROW-INVALID TO TRUE
+                   MOVE 'DUPLICATE PERSONID/GAMEID/SESSIONID'
+                     TO REJ-LN-REASON
+                 END-IF
+               END-IF
+             END-IF
+           END-IF
+           .
+      *-----------------------------------------------------------------*
+      * WRITE-POINTS-REJECT - APPEND ONE LINE TO THE POINTREJ REJECTS
+      * LIST FOR A ROW THAT FAILED VALIDATE-POINTS-ROW.
+      *-----------------------------------------------------------------*
+       WRITE-POINTS-REJECT SECTION.
+           DISPLAY ' REJECTED POINTS ROW '.
+           DISPLAY '  person/game ' PTI-PERSONID '/' PTI-GAMEID
+             ' - ' REJ-LN-REASON.
+           ACCEPT REJECT-TS-DATE FROM DATE YYYYMMDD.
+           ACCEPT REJECT-TS-TIME FROM TIME.
+           MOVE REJECT-TS-DATE TO REJ-LN-DATE.
+           MOVE REJECT-TS-TIME TO REJ-LN-TIME.
+           MOVE PTI-PERSONID TO REJ-LN-PERSONID.
+           MOVE PTI-GAMEID TO REJ-LN-GAMEID.
+           MOVE PTI-SESSIONID TO REJ-LN-SESSIONID.
+           MOVE PTI-POINTS TO REJ-LN-POINTS.
+           MOVE SPACES TO REJECT-STATUS.
+           OPEN EXTEND POINTS-REJECT-FILE.
+           IF NOT REJECT-FILE-OK
+             OPEN OUTPUT POINTS-REJECT-FILE
+           END-IF.
+           WRITE REJECT-RECORD FROM REJECT-LINE.
+           CLOSE POINTS-REJECT-FILE
+           .
+      *-----------------------------------------------------------------*
+      * RECONCILE-POINTS-LOAD - CONTROL-TOTAL CHECK.  THE NUMBER OF
+      * TESTPOINTS ROWS ADDED BY THIS RUN (POST-COUNT MINUS
+      * PRE-COUNT) MUST MATCH THE NUMBER OF INSERTS THIS RUN ACTUALLY
+      * ISSUED (LD-POINTS-COUNT).  A MISMATCH SETS CONTROL-TOTAL-SW TO
+      * MISMATCH SO MAIN SECTION REFUSES TO LET THE RUN FINISH
+      * NORMALLY.
+      *-----------------------------------------------------------------*
+       RECONCILE-POINTS-LOAD SECTION.
+           SET CONTROL-TOTAL-OK TO TRUE.
+           MOVE 'CONTROL-TOTAL-POSTCOUNT' TO AUDIT-CONTEXT.
+           EXEC SQL
+             SELECT COUNT(*) INTO :hVarChk FROM TESTPOINTS
+           END-EXEC
+           PERFORM SQLSTATE-CHECK
+           MOVE hVarChk TO CT-POST-COUNT
+           COMPUTE CT-EXPECTED-COUNT = CT-PRE-COUNT + LD-POINTS-COUNT
+           IF CT-POST-COUNT NOT = CT-EXPECTED-COUNT
+             SET CONTROL-TOTAL-MISMATCH TO TRUE
+             DISPLAY ' CONTROL TOTAL MISMATCH ON TESTPOINTS LOAD '
+             DISPLAY '   rows expected ' CT-EXPECTED-COUNT
+             DISPLAY '   rows actual   ' CT-POST-COUNT
+             MOVE 'CONTROL-TOTAL-MISMATCH' TO AUDIT-CONTEXT
+             MOVE SPACES TO AUDIT-LN-SQLSTATE
+             MOVE 0 TO AUDIT-LN-SQLCODE
+             MOVE 'TESTPOINTS row count did not match issued inserts'
+               TO AUDIT-LN-MESSAGE
+             ACCEPT AUDIT-TS-DATE FROM DATE YYYYMMDD
+             ACCEPT AUDIT-TS-TIME FROM TIME
+             MOVE AUDIT-TS-DATE TO AUDIT-LN-DATE
+             MOVE AUDIT-TS-TIME TO AUDIT-LN-TIME
+             MOVE AUDIT-CONTEXT TO AUDIT-LN-CONTEXT
+             MOVE SPACES TO AUDIT-STATUS
+             OPEN EXTEND SQL-AUDIT-FILE
+             IF NOT AUDIT-FILE-OK
+               OPEN OUTPUT SQL-AUDIT-FILE
+             END-IF
+             WRITE AUDIT-RECORD FROM AUDIT-LINE
+             CLOSE SQL-AUDIT-FILE
+           END-IF
+           .
+      *-----------------------------------------------------------------*
+      * BUILD THE CONNECT STRING FROM EXTERNALIZED SETTINGS AND CONNECT
+      *-----------------------------------------------------------------*
+       COPY CONNECT.
+      *-----------------------------------------------------------------*
+      * LOAD/GET/SET/SAVE-CHECKPOINT - see CHKPTPRC for restart support
+      *-----------------------------------------------------------------*
+       COPY CHKPTPRC.
+      *-----------------------------------------------------------------*
+      * GET-BATCH-SIZE - see BATCHPRC for the parameter/environment
+      * variable fallback that feeds LOAD-BATCH-SIZE above.
+      *-----------------------------------------------------------------*
+       COPY BATCHPRC.
+      *-----------------------------------------------------------------*
+      * COMMIT-LOAD-BATCH - the intermediate COMMIT shared by the
+      * LOAD-* sections above once LOAD-BATCH-SIZE rows have been
+      * inserted (or at end-of-loop for whatever is left over).  The
+      * caller sets AUDIT-CONTEXT before performing this.
+      *-----------------------------------------------------------------*
+       COMMIT-LOAD-BATCH SECTION.
+           EXEC SQL
+             COMMIT
+           END-EXEC.
+           PERFORM SQLSTATE-CHECK.
+      *-----------------------------------------------------------------*
+      * CHECK SQLSTATE, DISPLAY ERRORS IF ANY, AND AUDIT-LOG THEM
+      *-----------------------------------------------------------------*
+       COPY SQLCHECK.

@@ -0,0 +1,335 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. esqlOCReport.
+      *-----------------------------------------------------------------*
+      * Points leaderboard/summary report.  Joins TESTPERSON, TESTGAME
+      * and TESTPOINTS to print, per person, total points and rank,
+      * and per game, the average points scored across all players.
+      * Companion to esqlOCStart - shares its externalized DB
+      * connection settings (DBCONFIG / ESQLOC_DB_xxx).
+      *-----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY DBCFGSEL.
+           COPY AUDTSEL.
+           COPY RPTCFGSEL.
+           SELECT REPORT-FILE ASSIGN TO 'PTSRPT01'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY DBCFGFD.
+           COPY AUDTFD.
+           COPY RPTCFGFD.
+       FD  REPORT-FILE.
+       01  REPORT-LINE                     PIC X(80).
+       WORKING-STORAGE SECTION.
+           COPY DBCFGWS.
+           COPY AUDTWS.
+           COPY RPTCFGWS.
+       01  REPORT-STATUS                   PIC XX      VALUE SPACES.
+           88  REPORT-FILE-OK                          VALUE '00'.
+       01  RPT-RANK-NO                     PIC 9(4)    VALUE ZERO.
+       01  RPT-DATE-NUM                    PIC 9(8)    VALUE ZERO.
+       01  RPT-DATE-GRP REDEFINES RPT-DATE-NUM.
+           05  RPT-DT-YYYY                  PIC 9(4).
+           05  RPT-DT-MM                    PIC 9(2).
+           05  RPT-DT-DD                    PIC 9(2).
+       01  RPT-DATE-DISPLAY                PIC X(10)   VALUE SPACES.
+       01  RPT-PERIOD-BEGIN                PIC X(10)   VALUE SPACES.
+       01  RPT-PERIOD-END                  PIC X(10)   VALUE SPACES.
+       01  RPT-NEXT-YYYY                   PIC 9(4)    VALUE ZERO.
+       01  RPT-NEXT-MM                     PIC 9(2)    VALUE ZERO.
+       01  RL-TITLE.
+           05  FILLER                       PIC X(24)   VALUE SPACES.
+           05  FILLER                       PIC X(32)
+               VALUE 'POINTS LEADERBOARD/SUMMARY'.
+       01  RL-RUNDATE.
+           05  FILLER              PIC X(10)   VALUE 'RUN DATE: '.
+           05  RL-RD-DATE           PIC X(10).
+       01  RL-RULE                         PIC X(80)   VALUE ALL '-'.
+       01  RL-PERSON-HDR.
+           05  FILLER                       PIC X(6)    VALUE 'RANK'.
+           05  FILLER                       PIC X(4)    VALUE SPACES.
+           05  FILLER                       PIC X(30)   VALUE 'PERSON'.
+           05  FILLER                       PIC X(6)    VALUE SPACES.
+           05  FILLER              PIC X(14)   VALUE 'TOTAL POINTS'.
+       01  RL-PERSON-DET.
+           05  RL-PD-RANK                   PIC ZZZ9.
+           05  FILLER                       PIC X(6)    VALUE SPACES.
+           05  RL-PD-NAME                   PIC X(30).
+           05  FILLER                       PIC X(6)    VALUE SPACES.
+           05  RL-PD-TOTAL                  PIC ZZ,ZZ9.99.
+       01  RL-GAME-HDR.
+           05  FILLER                       PIC X(30)   VALUE 'GAME'.
+           05  FILLER                       PIC X(10)   VALUE SPACES.
+           05  FILLER              PIC X(20)   VALUE 'AVERAGE POINTS'.
+       01  RL-GAME-DET.
+           05  RL-GD-NAME                   PIC X(30).
+           05  FILLER                       PIC X(10)   VALUE SPACES.
+           05  RL-GD-AVG                    PIC ZZ,ZZ9.99.
+       01  RL-MONTH-HDR.
+           05  FILLER              PIC X(16)   VALUE 'POINTS FOR '.
+           05  RL-MH-PERIOD                 PIC X(26).
+       01  RL-MONTH-SUBHDR.
+           05  FILLER                       PIC X(30)   VALUE 'PERSON'.
+           05  FILLER                       PIC X(6)    VALUE SPACES.
+           05  FILLER              PIC X(14)   VALUE 'TOTAL POINTS'.
+       01  RL-MONTH-DET.
+           05  RL-MD-NAME                   PIC X(30).
+           05  FILLER                       PIC X(6)    VALUE SPACES.
+           05  RL-MD-TOTAL                  PIC ZZ,ZZ9.99.
+       01  RL-NONE.
+           05  FILLER                       PIC X(4)    VALUE SPACES.
+           05  FILLER                       PIC X(40)
+               VALUE 'No points recorded yet.'.
+       EXEC SQL
+         BEGIN DECLARE SECTION
+       END-EXEC.
+       01  HOSTVARS.
+           05 BUFFER               PIC X(1024).
+           05 hVarD                PIC S9(7)V99.
+           05 hVarC                PIC X(50).
+           05 hVarBegin             PIC X(10).
+           05 hVarEnd               PIC X(10).
+       EXEC SQL
+          END DECLARE SECTION
+       END-EXEC.
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+      *-----------------------------------------------------------------*
+      * CONNECT TO THE DATABASE AND OPEN THE REPORT FILE
+      *-----------------------------------------------------------------*
+         PERFORM CONNECT-TO-DATABASE.
+         ACCEPT RPT-DATE-NUM FROM DATE YYYYMMDD.
+         STRING RPT-DT-YYYY '-' RPT-DT-MM '-' RPT-DT-DD
+           INTO RPT-DATE-DISPLAY.
+         MOVE RPT-DATE-DISPLAY TO RL-RD-DATE.
+         OPEN OUTPUT REPORT-FILE.
+         IF NOT REPORT-FILE-OK
+           DISPLAY ' ABORTING - CANNOT OPEN PTSRPT01, STATUS '
+             REPORT-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+         END-IF.
+         PERFORM PRINT-REPORT-HEADER.
+         PERFORM PRINT-PERSON-STANDINGS.
+         PERFORM PRINT-GAME-AVERAGES.
+         PERFORM PRINT-MONTHLY-STANDINGS.
+         CLOSE REPORT-FILE.
+         DISPLAY ' Report written to PTSRPT01'.
+      *-----------------------------------------------------------------*
+      * DISCONNECT FROM THE DATABASE
+      *-----------------------------------------------------------------*
+         MOVE 'DISCONNECT' TO AUDIT-CONTEXT.
+         EXEC SQL
+           CONNECT RESET
+         END-EXEC.
+         PERFORM SQLSTATE-CHECK.
+         STOP RUN
+         .
+      *-----------------------------------------------------------------*
+      * REPORT TITLE AND RUN DATE
+      *-----------------------------------------------------------------*
+       PRINT-REPORT-HEADER SECTION.
+           WRITE REPORT-LINE FROM RL-RULE.
+           WRITE REPORT-LINE FROM RL-TITLE.
+           WRITE REPORT-LINE FROM RL-RUNDATE.
+           WRITE REPORT-LINE FROM RL-RULE.
+           .
+      *-----------------------------------------------------------------*
+      * PER-PERSON TOTAL POINTS AND RANK, HIGHEST TOTAL FIRST
+      *-----------------------------------------------------------------*
+       PRINT-PERSON-STANDINGS SECTION.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           WRITE REPORT-LINE FROM RL-PERSON-HDR.
+           WRITE REPORT-LINE FROM RL-RULE.
+           MOVE 0 TO RPT-RANK-NO.
+           MOVE 'DECLARE-CUR-PERSON-TOTALS' TO AUDIT-CONTEXT.
+           EXEC SQL
+             DECLARE CUR_PERSON_TOTALS CURSOR FOR
+             SELECT
+               TESTPERSON.NAME,
+               SUM(TESTPOINTS.POINTS)
+             FROM
+               TESTPERSON, TESTPOINTS
+             WHERE TESTPERSON.ID = TESTPOINTS.PERSONID
+             GROUP BY TESTPERSON.NAME
+             ORDER BY SUM(TESTPOINTS.POINTS) DESC
+           END-EXEC
+           PERFORM SQLSTATE-CHECK
+           MOVE 'OPEN-CUR-PERSON-TOTALS' TO AUDIT-CONTEXT.
+           EXEC SQL
+             OPEN CUR_PERSON_TOTALS
+           END-EXEC
+           PERFORM SQLSTATE-CHECK
+           PERFORM UNTIL SQLCODE = 100
+             MOVE 'FETCH-CUR-PERSON-TOTALS' TO AUDIT-CONTEXT
+             EXEC SQL
+               FETCH CUR_PERSON_TOTALS
+               INTO
+                 :hVarC,
+                 :hVarD
+             END-EXEC
+             PERFORM SQLSTATE-CHECK
+             IF SQLCODE NOT = 100
+               ADD 1 TO RPT-RANK-NO
+               MOVE RPT-RANK-NO TO RL-PD-RANK
+               MOVE hVarC TO RL-PD-NAME
+               MOVE hVarD TO RL-PD-TOTAL
+               WRITE REPORT-LINE FROM RL-PERSON-DET
+             END-IF
+           END-PERFORM
+           MOVE 'CLOSE-CUR-PERSON-TOTALS' TO AUDIT-CONTEXT.
+           EXEC SQL
+             CLOSE CUR_PERSON_TOTALS
+           END-EXEC
+           PERFORM SQLSTATE-CHECK
+           IF RPT-RANK-NO = 0
+             WRITE REPORT-LINE FROM RL-NONE
+           END-IF
+           .
+      *-----------------------------------------------------------------*
+      * PER-GAME AVERAGE POINTS SCORED ACROSS ALL PLAYERS
+      *-----------------------------------------------------------------*
+       PRINT-GAME-AVERAGES SECTION.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           WRITE REPORT-LINE FROM RL-GAME-HDR.
+           WRITE REPORT-LINE FROM RL-RULE.
+           MOVE 0 TO RPT-RANK-NO.
+           MOVE 'DECLARE-CUR-GAME-AVG' TO AUDIT-CONTEXT.
+           EXEC SQL
+             DECLARE CUR_GAME_AVG CURSOR FOR
+             SELECT
+               TESTGAME.NAME,
+               AVG(TESTPOINTS.POINTS)
+             FROM
+               TESTGAME, TESTPOINTS
+             WHERE TESTGAME.ID = TESTPOINTS.GAMEID
+             GROUP BY TESTGAME.NAME
+             ORDER BY TESTGAME.NAME
+           END-EXEC
+           PERFORM SQLSTATE-CHECK
+           MOVE 'OPEN-CUR-GAME-AVG' TO AUDIT-CONTEXT.
+           EXEC SQL
+             OPEN CUR_GAME_AVG
+           END-EXEC
+           PERFORM SQLSTATE-CHECK
+           PERFORM UNTIL SQLCODE = 100
+             MOVE 'FETCH-CUR-GAME-AVG' TO AUDIT-CONTEXT
+             EXEC SQL
+               FETCH CUR_GAME_AVG
+               INTO
+                 :hVarC,
+                 :hVarD
+             END-EXEC
+             PERFORM SQLSTATE-CHECK
+             IF SQLCODE NOT = 100
+               ADD 1 TO RPT-RANK-NO
+               MOVE hVarC TO RL-GD-NAME
+               MOVE hVarD TO RL-GD-AVG
+               WRITE REPORT-LINE FROM RL-GAME-DET
+             END-IF
+           END-PERFORM
+           MOVE 'CLOSE-CUR-GAME-AVG' TO AUDIT-CONTEXT.
+           EXEC SQL
+             CLOSE CUR_GAME_AVG
+           END-EXEC
+           PERFORM SQLSTATE-CHECK
+           IF RPT-RANK-NO = 0
+             WRITE REPORT-LINE FROM RL-NONE
+           END-IF
+           .
+      *-----------------------------------------------------------------*
+      * TOTAL POINTS BY PERSON FOR ONE PERIOD, VIA TESTSESSION'S
+      * SESSIONDATE.  GET-REPORT-PERIOD supplies an explicit
+      * PERIODBEGIN/PERIODEND from RPTCONFIG (or ESQLOC_RPT_xxx) when
+      * one was given; otherwise the period defaults to the calendar
+      * month containing today's date, with RPT-NEXT-YYYY/RPT-NEXT-MM
+      * giving the exclusive upper bound so a short month (e.g.
+      * February) never needs an invalid date literal like
+      * '2026-02-31'.  PERIODEND (or the computed next-month-01) is
+      * exclusive either way.
+      *-----------------------------------------------------------------*
+       PRINT-MONTHLY-STANDINGS SECTION.
+           PERFORM GET-REPORT-PERIOD.
+           IF NOT RPTCFG-PERIOD-FOUND
+             MOVE RPT-DT-MM TO RPT-NEXT-MM
+             MOVE RPT-DT-YYYY TO RPT-NEXT-YYYY
+             ADD 1 TO RPT-NEXT-MM
+             IF RPT-NEXT-MM > 12
+               MOVE 1 TO RPT-NEXT-MM
+               ADD 1 TO RPT-NEXT-YYYY
+             END-IF
+             STRING RPT-DT-YYYY '-' RPT-DT-MM '-01' INTO hVarBegin
+             STRING RPT-NEXT-YYYY '-' RPT-NEXT-MM '-01' INTO hVarEnd
+           END-IF.
+           STRING hVarBegin ' THRU ' hVarEnd INTO RL-MH-PERIOD.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           WRITE REPORT-LINE FROM RL-MONTH-HDR.
+           WRITE REPORT-LINE FROM RL-MONTH-SUBHDR.
+           WRITE REPORT-LINE FROM RL-RULE.
+           MOVE 0 TO RPT-RANK-NO.
+           MOVE 'DECLARE-CUR-MONTH-TOTALS' TO AUDIT-CONTEXT.
+           EXEC SQL
+             DECLARE CUR_MONTH_TOTALS CURSOR FOR
+             SELECT
+               TESTPERSON.NAME,
+               SUM(TESTPOINTS.POINTS)
+             FROM
+               TESTPERSON, TESTPOINTS, TESTSESSION
+             WHERE TESTPERSON.ID = TESTPOINTS.PERSONID
+               AND TESTPOINTS.SESSIONID = TESTSESSION.ID
+               AND TESTSESSION.SESSIONDATE >= :hVarBegin
+               AND TESTSESSION.SESSIONDATE < :hVarEnd
+             GROUP BY TESTPERSON.NAME
+             ORDER BY SUM(TESTPOINTS.POINTS) DESC
+           END-EXEC
+           PERFORM SQLSTATE-CHECK
+           MOVE 'OPEN-CUR-MONTH-TOTALS' TO AUDIT-CONTEXT.
+           EXEC SQL
+             OPEN CUR_MONTH_TOTALS
+           END-EXEC
+           PERFORM SQLSTATE-CHECK
+           PERFORM UNTIL SQLCODE = 100
+             MOVE 'FETCH-CUR-MONTH-TOTALS' TO AUDIT-CONTEXT
+             EXEC SQL
+               FETCH CUR_MONTH_TOTALS
+               INTO
+                 :hVarC,
+                 :hVarD
+             END-EXEC
+             PERFORM SQLSTATE-CHECK
+             IF SQLCODE NOT = 100
+               ADD 1 TO RPT-RANK-NO
+               MOVE hVarC TO RL-MD-NAME
+               MOVE hVarD TO RL-MD-TOTAL
+               WRITE REPORT-LINE FROM RL-MONTH-DET
+             END-IF
+           END-PERFORM
+           MOVE 'CLOSE-CUR-MONTH-TOTALS' TO AUDIT-CONTEXT.
+           EXEC SQL
+             CLOSE CUR_MONTH_TOTALS
+           END-EXEC
+           PERFORM SQLSTATE-CHECK
+           IF RPT-RANK-NO = 0
+             WRITE REPORT-LINE FROM RL-NONE
+           END-IF
+           .
+      *-----------------------------------------------------------------*
+      * BUILD THE CONNECT STRING FROM EXTERNALIZED SETTINGS AND CONNECT
+      *-----------------------------------------------------------------*
+       COPY CONNECT.
+      *-----------------------------------------------------------------*
+      * GET-REPORT-PERIOD - see RPTPRDPRC for the parameter file/
+      * environment variable fallback that feeds hVarBegin and
+      * hVarEnd above.
+      *-----------------------------------------------------------------*
+       COPY RPTPRDPRC.
+      *-----------------------------------------------------------------*
+      * CHECK SQLSTATE, DISPLAY ERRORS IF ANY, AND AUDIT-LOG THEM
+      *-----------------------------------------------------------------*
+       COPY SQLCHECK.

@@ -1,63 +1,72 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. esqlOCStart.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY DBCFGSEL.
+           COPY CHKPTSEL.
+           COPY AUDTSEL.
+           COPY RPTCFGSEL.
        DATA DIVISION.
+       FILE SECTION.
+           COPY DBCFGFD.
+           COPY CHKPTFD.
+           COPY AUDTFD.
+           COPY RPTCFGFD.
        WORKING-STORAGE SECTION.
-       EXEC SQL 
-         BEGIN DECLARE SECTION 
+           COPY DBCFGWS.
+           COPY CHKPTWS.
+           COPY AUDTWS.
+           COPY RPTCFGWS.
+       EXEC SQL
+         BEGIN DECLARE SECTION
        END-EXEC.
        01  HOSTVARS.
            05 BUFFER               PIC X(1024).
            05 hVarD                PIC S9(5)V99.
            05 hVarC                PIC X(50).
            05 hVarN                PIC 9(12).
+           05 hVarN2               PIC 9(12).
+           05 hVarThreshold        PIC 9(12).
+           05 hVarTargetId         PIC 9(12).
+           05 hVarMaxId            PIC 9(12).
        EXEC SQL
-          END DECLARE SECTION 
+          END DECLARE SECTION
        END-EXEC.
        PROCEDURE DIVISION.
        MAIN SECTION.
       *-----------------------------------------------------------------*
       * CONNECT TO THE DATABASE
+      * Connection settings (DRIVER/SERVER/DATABASE/USERID/PASSWORD)
+      * are externalized - see CONNECT-TO-DATABASE and GET-DB-CONFIG
+      * below.  Ops repoints or rotates credentials by editing the
+      * DBCONFIG file or the ESQLOC_DB_xxx environment variables, no
+      * recompile needed.
       * also possible with DSN: 'youruser/yourpasswd@yourODBC_DSN'
       * ODBC Driver 17for SQL Server
       *-----------------------------------------------------------------*
-      * Syntax FOR MySQL Database
-      *   STRING 'DRIVER={MySQL ODBC 5.2w Driver};'
-      *          'SERVER=localhost;'
-      *          'PORT=3306;'
-      *          'DATABASE=test;'
-      *          'USER=youruser;'
-      *          'PASSWORD=yourpasswd;'
-      * example for DB specific ODBC parameter: 
-      *   no compressed MySQL connection (would be the DEFAULT anyway)
-      *          'COMRESSED_PROTO=0;'
-      *     INTO BUFFER.
-      *-------------------------------------------
-      *  FOR DRIVER SQL SERVER
-         STRING 'DRIVER={SQL Server};'
-      *          'SERVER=sqlexpress,' *> comma here when including port number!
-      *          '1433;'              *> Include only if using non-standard port!
-                'Server=.\SQLEXPRESS;'
-                'Database=test;'
-                'User Id=*********;'
-                'Password=********;'
-           INTO BUFFER.
-         display BUFFER
-         EXEC SQL 
-           CONNECT TO :BUFFER 
-         END-EXEC.
-         PERFORM SQLSTATE-CHECK.
+         PERFORM CONNECT-TO-DATABASE.
+      *-----------------------------------------------------------------*
+      * LOAD CHECKPOINTS
+      * The INSDATA* sections below resume from the last row each one
+      * successfully committed, rather than skipping the load outright
+      * whenever the table already exists, or repeating rows already
+      * in the table when it doesn't.
+      *-----------------------------------------------------------------*
+         PERFORM LOAD-CHECKPOINTS.
       *-----------------------------------------------------------------*
       * CREATE  TABLEs
       *-----------------------------------------------------------------*
       * TESTPERSON
          MOVE SPACES TO BUFFER.
-         STRING 
+         STRING
            'CREATE TABLE TESTPERSON('
              'ID DECIMAL(12,0), '
              'NAME CHAR(50) NOT NULL, '
              'PRIMARY KEY (ID))'
            INTO BUFFER.
-         EXEC SQL 
+         MOVE 'CREATE-TESTPERSON' TO AUDIT-CONTEXT.
+         EXEC SQL
            EXECUTE IMMEDIATE  :BUFFER
          END-EXEC
          IF SQLSTATE='42S01'
@@ -65,16 +74,18 @@
          ELSE
            PERFORM SQLSTATE-CHECK
            DISPLAY ' created Table TESTPERSON'
-           PERFORM INSDATAPERSON.
+         END-IF
+         PERFORM INSDATAPERSON.
       * TESTGAME
          MOVE SPACES TO BUFFER.
-         STRING 
+         STRING
            'CREATE TABLE TESTGAME('
              'ID DECIMAL(12,0), '
              'NAME CHAR(50) NOT NULL, '
              'PRIMARY KEY (ID))'
            INTO BUFFER.
-         EXEC SQL 
+         MOVE 'CREATE-TESTGAME' TO AUDIT-CONTEXT.
+         EXEC SQL
            EXECUTE IMMEDIATE  :BUFFER
          END-EXEC
          IF SQLSTATE='42S01'
@@ -82,21 +93,48 @@
          ELSE
            PERFORM SQLSTATE-CHECK
            DISPLAY ' created Table TESTGAME'
-           PERFORM INSDATAGAME.
+         END-IF
+         PERFORM INSDATAGAME.
+      * TESTSESSION
+         MOVE SPACES TO BUFFER.
+         STRING
+           'CREATE TABLE TESTSESSION('
+             'ID DECIMAL(12,0), '
+             'SESSIONDATE DATE NOT NULL, '
+             'PRIMARY KEY (ID))'
+           INTO BUFFER.
+         MOVE 'CREATE-TESTSESSION' TO AUDIT-CONTEXT.
+         EXEC SQL
+           EXECUTE IMMEDIATE  :BUFFER
+         END-EXEC
+         IF SQLSTATE='42S01'
+           DISPLAY ' Table TESTSESSION already exists.'
+         ELSE
+           PERFORM SQLSTATE-CHECK
+           DISPLAY ' created Table TESTSESSION'
+         END-IF
+         PERFORM INSDATASESSION.
       * TESTPOINTS
+      * SESSIONID/PRIMARY KEY let the same person/game pair be scored
+      * again in a later session instead of being locked to one row
+      * per PERSONID/GAMEID pair for the life of the table.
          MOVE SPACES TO BUFFER.
-         STRING 
+         STRING
            'CREATE TABLE TESTPOINTS('
              'PERSONID DECIMAL(12,0), '
              'GAMEID DECIMAL(12,0), '
+             'SESSIONID DECIMAL(12,0), '
              'POINTS DECIMAL(6,2), '
              'CONSTRAINT POINTS_CONSTRAINT1 FOREIGN '
                'KEY (PERSONID) REFERENCES TESTPERSON(ID), '
              'CONSTRAINT POINTS_CONSTRAINT2 FOREIGN '
                'KEY (GAMEID) REFERENCES TESTGAME(ID),'
-             'PRIMARY KEY (PERSONID, GAMEID))'
+             'CONSTRAINT POINTS_CONSTRAINT3 FOREIGN '
+               'KEY (SESSIONID) REFERENCES TESTSESSION(ID),'
+             'PRIMARY KEY (PERSONID, GAMEID, SESSIONID))'
            INTO BUFFER.
-         EXEC SQL 
+         MOVE 'CREATE-TESTPOINTS' TO AUDIT-CONTEXT.
+         EXEC SQL
            EXECUTE IMMEDIATE  :BUFFER
          END-EXEC
          IF SQLSTATE='42S01'
@@ -104,30 +142,44 @@
          ELSE
            PERFORM SQLSTATE-CHECK
            DISPLAY ' created Table TESTPOINTS'
-           PERFORM INSDATAPOINTS.
+         END-IF
+         PERFORM INSDATAPOINTS.
+      *-----------------------------------------------------------------*
+      * LOAD THE REPORT PARAMETERS
+      * The PERSONID cutoff for the SUM query below, and an optional
+      * single target PERSONID for the CUR_ALL cursor, are read from
+      * RPTCONFIG/ESQLOC_RPT_xxx instead of being hardcoded, so ad hoc
+      * reporting asks do not require a recompile.
       *-----------------------------------------------------------------*
-      * SELECT SUM of POINTS for persons >1
+         PERFORM GET-REPORT-CONFIG.
       *-----------------------------------------------------------------*
-         EXEC SQL 
+      * SELECT SUM of POINTS for persons over the configured threshold
+      *-----------------------------------------------------------------*
+         MOVE 'SELECT-SUM-POINTS' TO AUDIT-CONTEXT.
+         EXEC SQL
            SELECT
              SUM(POINTS)
            INTO
              :hVarD
            FROM
              TESTPERSON, TESTPOINTS
-           WHERE PERSONID>1 AND PERSONID=ID
+           WHERE PERSONID > :hVarThreshold AND PERSONID=ID
          END-EXEC
          PERFORM SQLSTATE-CHECK
          IF SQLCODE NOT = 100
            DISPLAY 'SELECTED '
-           DISPLAY '  SUM of POINTS for persons >1 ' hVarD
-         ELSE 
+           DISPLAY '  SUM of POINTS for persons > ' hVarThreshold
+             ' ' hVarD
+         ELSE
            DISPLAY ' No points found'
          END-IF.
       *-----------------------------------------------------------------*
       * SELECT ALL with CURSORS
+      * When hVarTargetId is non-zero, the cursor is narrowed to just
+      * that one PERSONID instead of every person.
       *-----------------------------------------------------------------*
-         EXEC SQL 
+         MOVE 'DECLARE-CUR-ALL' TO AUDIT-CONTEXT.
+         EXEC SQL
            DECLARE CUR_ALL CURSOR FOR
            SELECT
              TESTPERSON.NAME,
@@ -135,14 +187,17 @@
            FROM
              TESTPERSON, TESTPOINTS
            WHERE PERSONID=ID
+             AND (:hVarTargetId = 0 OR PERSONID = :hVarTargetId)
          END-EXEC
          PERFORM SQLSTATE-CHECK
-         EXEC SQL 
+         MOVE 'OPEN-CUR-ALL' TO AUDIT-CONTEXT.
+         EXEC SQL
            OPEN CUR_ALL
          END-EXEC
          PERFORM SQLSTATE-CHECK
          PERFORM UNTIL SQLCODE = 100
-           EXEC SQL 
+           MOVE 'FETCH-CUR-ALL' TO AUDIT-CONTEXT
+           EXEC SQL
              FETCH CUR_ALL
              INTO
                :hVarC,
@@ -152,7 +207,7 @@
            IF SQLCODE NOT = 100
              DISPLAY 'FETCHED '
              DISPLAY '  person ' hVarC ' points: ' hVarD
-           ELSE 
+           ELSE
              DISPLAY ' No points found'
            END-IF
          END-PERFORM.
@@ -161,17 +216,17 @@
       * DROP  TABLEs
       *-----------------------------------------------------------------*
       *   MOVE 'DROP TABLE TESTPOINTS' TO BUFFER.
-      *   EXEC SQL 
+      *   EXEC SQL
       *     EXECUTE IMMEDIATE  :BUFFER
       *   END-EXEC
       *   PERFORM SQLSTATE-CHECK.
       *   MOVE 'DROP TABLE TESTGAME' TO BUFFER.
-      *   EXEC SQL 
+      *   EXEC SQL
       *     EXECUTE IMMEDIATE  :BUFFER
       *   END-EXEC
       *   PERFORM SQLSTATE-CHECK.
       *   MOVE 'DROP TABLE TESTPERSON' TO BUFFER.
-      *   EXEC SQL 
+      *   EXEC SQL
       *     EXECUTE IMMEDIATE  :BUFFER
       *   END-EXEC
       *   PERFORM SQLSTATE-CHECK.
@@ -179,45 +234,69 @@
       *-----------------------------------------------------------------*
       * COMMIT CHANGES
       *-----------------------------------------------------------------*
-         EXEC SQL 
-           COMMIT 
+         MOVE 'COMMIT-FINAL' TO AUDIT-CONTEXT.
+         EXEC SQL
+           COMMIT
          END-EXEC.
          PERFORM SQLSTATE-CHECK.
       *-----------------------------------------------------------------*
       * DISCONNECT FROM THE DATABASE
       *-----------------------------------------------------------------*
-         EXEC SQL 
-           CONNECT RESET 
+         MOVE 'DISCONNECT' TO AUDIT-CONTEXT.
+         EXEC SQL
+           CONNECT RESET
          END-EXEC.
          PERFORM SQLSTATE-CHECK.
-         STOP RUN                                                            
+         STOP RUN
          .
       *-----------------------------------------------------------------*
-      * CHECK SQLSTATE AND DISPLAY ERRORS IF ANY
+      * BUILD THE CONNECT STRING FROM EXTERNALIZED SETTINGS AND CONNECT
       *-----------------------------------------------------------------*
-       SQLSTATE-CHECK SECTION.
-           IF SQLCODE < 0 
-                      DISPLAY 'SQLSTATE='  SQLSTATE,
-                              ', SQLCODE=' SQLCODE
-              IF SQLERRML > 0
-                 DISPLAY 'SQL Error message:' SQLERRMC(1:SQLERRML)
-              END-IF
-              MOVE SQLCODE TO RETURN-CODE
-              STOP RUN                                                           
-           ELSE IF SQLCODE > 0 AND NOT = 100
-                      DISPLAY 'SQLSTATE='  SQLSTATE,
-                              ', SQLCODE=' SQLCODE
-              IF SQLERRML > 0
-                 DISPLAY 'SQL Warning message:' SQLERRMC(1:SQLERRML)
-              END-IF
-           END-IF
-           .
-       INSDATAPERSON SECTION.                                                          
+       COPY CONNECT.
+      *-----------------------------------------------------------------*
+      * LOAD/GET/SET/SAVE-CHECKPOINT - see CHKPTPRC for restart support
+      *-----------------------------------------------------------------*
+       COPY CHKPTPRC.
+      *-----------------------------------------------------------------*
+      * GET-REPORT-CONFIG - see RPTCFGPRC for the parameter file/
+      * environment variable fallback that feeds hVarThreshold and
+      * hVarTargetId above.
+      *-----------------------------------------------------------------*
+       COPY RPTCFGPRC.
+      *-----------------------------------------------------------------*
+      * CHECK SQLSTATE, DISPLAY ERRORS IF ANY, AND AUDIT-LOG THEM
+      *-----------------------------------------------------------------*
+       COPY SQLCHECK.
+       INSDATAPERSON SECTION.
       *-----------------------------------------------------------------*
       * INSERT Data
+      * Resumes from the last row committed for TESTPERSON so a rerun
+      * after an abend does not skip the remaining rows (table already
+      * existing) or re-insert rows already there (table freshly
+      * created over a checkpoint left by a prior partial run).
       *-----------------------------------------------------------------*
       * TESTPERSON
-         MOVE 0 TO hVarN.
+      * If no checkpoint entry exists yet for TESTPERSON (e.g. this
+      * program is running for the first time against a database that
+      * already had rows loaded some other way), seed CHKPT-LAST-KEY
+      * from the table's own MAX(ID) instead of leaving it at zero, so
+      * the insert loop below does not retry keys that are already
+      * there.
+         MOVE 'TESTPERSON' TO CHKPT-TABLE-NAME.
+         PERFORM GET-CHECKPOINT.
+         IF NOT CHKPT-FOUND
+           MOVE 'SEED-CHECKPOINT-TESTPERSON' TO AUDIT-CONTEXT
+           EXEC SQL
+             SELECT COALESCE(MAX(ID),0) INTO :hVarMaxId FROM TESTPERSON
+           END-EXEC
+           PERFORM SQLSTATE-CHECK
+           IF SQLCODE NOT = 100 AND hVarMaxId > 0
+             MOVE hVarMaxId TO CHKPT-LAST-KEY
+             PERFORM SET-CHECKPOINT
+             PERFORM SAVE-CHECKPOINTS
+           END-IF
+         END-IF.
+         MOVE CHKPT-LAST-KEY TO hVarN.
          PERFORM UNTIL hVarN > 2
            COMPUTE hVarN = hVarN + 1
            STRING 'Testpers '
@@ -225,7 +304,8 @@
              INTO hVarC
            DISPLAY 'ABOUT TO INSERT '
            DISPLAY '  Person ' hVarN ' NAME ' hVarC
-           EXEC SQL 
+           MOVE 'INSDATAPERSON-INSERT' TO AUDIT-CONTEXT
+           EXEC SQL
       *      INSERT INTO TESTPERSON SET     *> --MySQL Syntax?--
       *       ID=:hVarN,
       *       NAME=:hVarC
@@ -233,18 +313,41 @@
              (:hVarN,:hVarC);
            END-EXEC
            PERFORM SQLSTATE-CHECK
+           EXEC SQL
+             COMMIT
+           END-EXEC
+           MOVE hVarN TO CHKPT-LAST-KEY
+           PERFORM SET-CHECKPOINT
+           PERFORM SAVE-CHECKPOINTS
            DISPLAY 'INSERTED '
            DISPLAY '  Person ' hVarN ' NAME ' hVarC
          END-PERFORM.
-       INSDATAGAME SECTION.                                                          
+       INSDATAGAME SECTION.
       * TESTGAME
-         MOVE 0 TO hVarN.
+      * Seed the checkpoint from MAX(ID) the first time through, same
+      * as TESTPERSON above.
+         MOVE 'TESTGAME' TO CHKPT-TABLE-NAME.
+         PERFORM GET-CHECKPOINT.
+         IF NOT CHKPT-FOUND
+           MOVE 'SEED-CHECKPOINT-TESTGAME' TO AUDIT-CONTEXT
+           EXEC SQL
+             SELECT COALESCE(MAX(ID),0) INTO :hVarMaxId FROM TESTGAME
+           END-EXEC
+           PERFORM SQLSTATE-CHECK
+           IF SQLCODE NOT = 100 AND hVarMaxId > 0
+             MOVE hVarMaxId TO CHKPT-LAST-KEY
+             PERFORM SET-CHECKPOINT
+             PERFORM SAVE-CHECKPOINTS
+           END-IF
+         END-IF.
+         MOVE CHKPT-LAST-KEY TO hVarN.
          PERFORM UNTIL hVarN > 3
            COMPUTE hVarN = hVarN + 1
            STRING 'Testgame '
                   hVarN
              INTO hVarC
-           EXEC SQL 
+           MOVE 'INSDATAGAME-INSERT' TO AUDIT-CONTEXT
+           EXEC SQL
       *      INSERT INTO TESTGAME SET     *> --MySQL Syntax?--
       *       ID=:hVarN,
       *       NAME=:hVarC
@@ -252,26 +355,106 @@
              (:hVarN,:hVarC);
            END-EXEC
            PERFORM SQLSTATE-CHECK
+           EXEC SQL
+             COMMIT
+           END-EXEC
+           MOVE hVarN TO CHKPT-LAST-KEY
+           PERFORM SET-CHECKPOINT
+           PERFORM SAVE-CHECKPOINTS
            DISPLAY 'INSERTED '
            DISPLAY '  Game ' hVarN ' NAME ' hVarC
          END-PERFORM.
 
-       INSDATAPOINTS SECTION.                                                          
+       INSDATASESSION SECTION.
+      * TESTSESSION
+      * Seed the checkpoint from MAX(ID) the first time through, same
+      * as TESTPERSON above.
+         MOVE 'TESTSESSION' TO CHKPT-TABLE-NAME.
+         PERFORM GET-CHECKPOINT.
+         IF NOT CHKPT-FOUND
+           MOVE 'SEED-CHECKPOINT-TESTSESSION' TO AUDIT-CONTEXT
+           EXEC SQL
+             SELECT COALESCE(MAX(ID),0) INTO :hVarMaxId FROM TESTSESSION
+           END-EXEC
+           PERFORM SQLSTATE-CHECK
+           IF SQLCODE NOT = 100 AND hVarMaxId > 0
+             MOVE hVarMaxId TO CHKPT-LAST-KEY
+             PERFORM SET-CHECKPOINT
+             PERFORM SAVE-CHECKPOINTS
+           END-IF
+         END-IF.
+         MOVE CHKPT-LAST-KEY TO hVarN.
+         PERFORM UNTIL hVarN > 2
+           COMPUTE hVarN = hVarN + 1
+           EVALUATE hVarN
+             WHEN 1
+               MOVE '2026-01-01' TO hVarC
+             WHEN 2
+               MOVE '2026-01-08' TO hVarC
+           END-EVALUATE
+           DISPLAY 'ABOUT TO INSERT '
+           DISPLAY '  Session ' hVarN ' DATE ' hVarC
+           MOVE 'INSDATASESSION-INSERT' TO AUDIT-CONTEXT
+           EXEC SQL
+            INSERT INTO TESTSESSION (ID,SESSIONDATE) VALUES
+             (:hVarN,:hVarC);
+           END-EXEC
+           PERFORM SQLSTATE-CHECK
+           EXEC SQL
+             COMMIT
+           END-EXEC
+           MOVE hVarN TO CHKPT-LAST-KEY
+           PERFORM SET-CHECKPOINT
+           PERFORM SAVE-CHECKPOINTS
+           DISPLAY 'INSERTED '
+           DISPLAY '  Session ' hVarN ' DATE ' hVarC
+         END-PERFORM.
+
+       INSDATAPOINTS SECTION.
       * TESTPOINTS
-         MOVE 0 TO hVarN.
+      * All smoke-test rows are recorded against session 1 - real
+      * per-session scoring comes in through esqlOCLoad's POINTSIN
+      * load instead.
+      * Seed the checkpoint from MAX(PERSONID) the first time through
+      * (PERSONID doubles as GAMEID for these smoke-test rows), same
+      * as TESTPERSON above.
+         MOVE 'TESTPOINTS' TO CHKPT-TABLE-NAME.
+         PERFORM GET-CHECKPOINT.
+         IF NOT CHKPT-FOUND
+           MOVE 'SEED-CHECKPOINT-TESTPOINTS' TO AUDIT-CONTEXT
+           EXEC SQL
+             SELECT COALESCE(MAX(PERSONID),0) INTO :hVarMaxId FROM TESTPOINTS
+           END-EXEC
+           PERFORM SQLSTATE-CHECK
+           IF SQLCODE NOT = 100 AND hVarMaxId > 0
+             MOVE hVarMaxId TO CHKPT-LAST-KEY
+             PERFORM SET-CHECKPOINT
+             PERFORM SAVE-CHECKPOINTS
+           END-IF
+         END-IF.
+         MOVE CHKPT-LAST-KEY TO hVarN.
          MOVE 0 TO hVarD.
+         MOVE 1 TO hVarN2.
          PERFORM UNTIL hVarN > 2
            COMPUTE hVarN = hVarN + 1
            COMPUTE hVarD = hVarN + 0.75
-           EXEC SQL 
+           MOVE 'INSDATAPOINTS-INSERT' TO AUDIT-CONTEXT
+           EXEC SQL
       *       INSERT INTO TESTPOINTS SET     *> --MySQL Syntax?--
       *       PERSONID=:hVarN,
       *       GAMEID=:hVarN,
+      *       SESSIONID=:hVarN2,
       *       POINTS=:hVarD
-            INSERT INTO TESTPOINTS (PERSONID,GAMEID,POINTS) VALUES
-             (:hVarN,:hVarN,:hVarD);
+            INSERT INTO TESTPOINTS (PERSONID,GAMEID,SESSIONID,POINTS)
+             VALUES (:hVarN,:hVarN,:hVarN2,:hVarD);
            END-EXEC
            PERFORM SQLSTATE-CHECK
+           EXEC SQL
+             COMMIT
+           END-EXEC
+           MOVE hVarN TO CHKPT-LAST-KEY
+           PERFORM SET-CHECKPOINT
+           PERFORM SAVE-CHECKPOINTS
            DISPLAY 'INSERTED '
            DISPLAY '  POINTS for person/game ' hVarN ' : ' hVarD
-         END-PERFORM.
\ No newline at end of file
+         END-PERFORM.

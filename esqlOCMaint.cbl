@@ -0,0 +1,259 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. esqlOCMaint.
+      *-----------------------------------------------------------------*
+      * Maintenance operations against TESTPERSON.NAME, TESTGAME.NAME
+      * and TESTPOINTS rows, driven by an input transaction file of
+      * add/change/delete codes (MAINTIN), so day-to-day corrections
+      * go through the same audited path as the loads instead of ad
+      * hoc DBA edits.  Companion to esqlOCStart - shares its
+      * externalized DB connection settings and SQL audit log.
+      *-----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY DBCFGSEL.
+           COPY AUDTSEL.
+           COPY MAINTSEL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY DBCFGFD.
+           COPY AUDTFD.
+           COPY MAINTFD.
+       WORKING-STORAGE SECTION.
+           COPY DBCFGWS.
+           COPY AUDTWS.
+           COPY MAINTWS.
+       EXEC SQL
+         BEGIN DECLARE SECTION
+       END-EXEC.
+       01  HOSTVARS.
+           05 BUFFER               PIC X(1024).
+           05 hVarN                PIC 9(12).
+           05 hVarN2               PIC 9(12).
+           05 hVarN3               PIC 9(12).
+           05 hVarC                PIC X(50).
+           05 hVarD                PIC S9(4)V99.
+       EXEC SQL
+          END DECLARE SECTION
+       END-EXEC.
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+      *-----------------------------------------------------------------*
+      * CONNECT TO THE DATABASE AND PROCESS EACH TRANSACTION
+      *-----------------------------------------------------------------*
+         PERFORM CONNECT-TO-DATABASE.
+         MOVE SPACES TO MAINT-IN-STATUS.
+         OPEN INPUT MAINT-IN-FILE.
+         IF NOT MAINT-IN-OK
+           DISPLAY ' MAINTIN not found, no maintenance applied'
+         ELSE
+           PERFORM UNTIL MAINT-IN-EOF
+             READ MAINT-IN-FILE
+               AT END
+                 SET MAINT-IN-EOF TO TRUE
+               NOT AT END
+                 PERFORM PROCESS-TRANSACTION
+             END-READ
+           END-PERFORM
+           CLOSE MAINT-IN-FILE
+         END-IF.
+         DISPLAY ' MAINTENANCE COMPLETE '.
+         DISPLAY '  Added:    ' MAINT-ADD-COUNT.
+         DISPLAY '  Changed:  ' MAINT-CHANGE-COUNT.
+         DISPLAY '  Deleted:  ' MAINT-DELETE-COUNT.
+         DISPLAY '  Rejected: ' MAINT-REJECT-COUNT.
+      *-----------------------------------------------------------------*
+      * DISCONNECT FROM THE DATABASE
+      *-----------------------------------------------------------------*
+         MOVE 'DISCONNECT' TO AUDIT-CONTEXT.
+         EXEC SQL
+           CONNECT RESET
+         END-EXEC.
+         PERFORM SQLSTATE-CHECK.
+         STOP RUN
+         .
+      *-----------------------------------------------------------------*
+      * ROUTE EACH TRANSACTION TO ITS TABLE'S MAINTENANCE PARAGRAPH
+      *-----------------------------------------------------------------*
+       PROCESS-TRANSACTION SECTION.
+           EVALUATE MT-TABLE
+             WHEN 'P'
+               PERFORM MAINTAIN-PERSON
+             WHEN 'G'
+               PERFORM MAINTAIN-GAME
+             WHEN 'T'
+               PERFORM MAINTAIN-POINTS
+             WHEN OTHER
+               MOVE 'UNKNOWN MT-TABLE CODE' TO AUDIT-LN-MESSAGE
+               PERFORM LOG-BAD-TRANSACTION
+           END-EVALUATE
+           .
+      *-----------------------------------------------------------------*
+      * ADD/CHANGE/DELETE AGAINST TESTPERSON.NAME
+      *-----------------------------------------------------------------*
+       MAINTAIN-PERSON SECTION.
+           MOVE MT-ID TO hVarN.
+           MOVE MT-NAME TO hVarC.
+           EVALUATE MT-ACTION
+             WHEN 'A'
+               MOVE 'MAINTPERSON-ADD' TO AUDIT-CONTEXT
+               EXEC SQL
+                 INSERT INTO TESTPERSON (ID,NAME) VALUES
+                  (:hVarN,:hVarC)
+               END-EXEC
+               PERFORM SQLSTATE-CHECK
+               ADD 1 TO MAINT-ADD-COUNT
+               PERFORM MAINT-COMMIT
+             WHEN 'C'
+               MOVE 'MAINTPERSON-CHANGE' TO AUDIT-CONTEXT
+               EXEC SQL
+                 UPDATE TESTPERSON SET NAME = :hVarC
+                 WHERE ID = :hVarN
+               END-EXEC
+               PERFORM SQLSTATE-CHECK
+               ADD 1 TO MAINT-CHANGE-COUNT
+               PERFORM MAINT-COMMIT
+             WHEN 'D'
+               MOVE 'MAINTPERSON-DELETE' TO AUDIT-CONTEXT
+               EXEC SQL
+                 DELETE FROM TESTPERSON WHERE ID = :hVarN
+               END-EXEC
+               PERFORM SQLSTATE-CHECK
+               ADD 1 TO MAINT-DELETE-COUNT
+               PERFORM MAINT-COMMIT
+             WHEN OTHER
+               MOVE 'UNKNOWN MT-ACTION CODE FOR TESTPERSON'
+                 TO AUDIT-LN-MESSAGE
+               PERFORM LOG-BAD-TRANSACTION
+           END-EVALUATE
+           .
+      *-----------------------------------------------------------------*
+      * ADD/CHANGE/DELETE AGAINST TESTGAME.NAME
+      *-----------------------------------------------------------------*
+       MAINTAIN-GAME SECTION.
+           MOVE MT-ID TO hVarN.
+           MOVE MT-NAME TO hVarC.
+           EVALUATE MT-ACTION
+             WHEN 'A'
+               MOVE 'MAINTGAME-ADD' TO AUDIT-CONTEXT
+               EXEC SQL
+                 INSERT INTO TESTGAME (ID,NAME) VALUES
+                  (:hVarN,:hVarC)
+               END-EXEC
+               PERFORM SQLSTATE-CHECK
+               ADD 1 TO MAINT-ADD-COUNT
+               PERFORM MAINT-COMMIT
+             WHEN 'C'
+               MOVE 'MAINTGAME-CHANGE' TO AUDIT-CONTEXT
+               EXEC SQL
+                 UPDATE TESTGAME SET NAME = :hVarC
+                 WHERE ID = :hVarN
+               END-EXEC
+               PERFORM SQLSTATE-CHECK
+               ADD 1 TO MAINT-CHANGE-COUNT
+               PERFORM MAINT-COMMIT
+             WHEN 'D'
+               MOVE 'MAINTGAME-DELETE' TO AUDIT-CONTEXT
+               EXEC SQL
+                 DELETE FROM TESTGAME WHERE ID = :hVarN
+               END-EXEC
+               PERFORM SQLSTATE-CHECK
+               ADD 1 TO MAINT-DELETE-COUNT
+               PERFORM MAINT-COMMIT
+             WHEN OTHER
+               MOVE 'UNKNOWN MT-ACTION CODE FOR TESTGAME'
+                 TO AUDIT-LN-MESSAGE
+               PERFORM LOG-BAD-TRANSACTION
+           END-EVALUATE
+           .
+      *-----------------------------------------------------------------*
+      * ADD/CHANGE/DELETE AGAINST TESTPOINTS ROWS.  MT-ID/MT-ID2/MT-ID3
+      * CARRY PERSONID/GAMEID/SESSIONID; MT-POINTS CARRIES THE SCORE.
+      *-----------------------------------------------------------------*
+       MAINTAIN-POINTS SECTION.
+           MOVE MT-ID TO hVarN.
+           MOVE MT-ID2 TO hVarN2.
+           MOVE MT-ID3 TO hVarN3.
+           MOVE MT-POINTS TO hVarD.
+           EVALUATE MT-ACTION
+             WHEN 'A'
+               MOVE 'MAINTPOINTS-ADD' TO AUDIT-CONTEXT
+               EXEC SQL
+                 INSERT INTO TESTPOINTS
+                   (PERSONID,GAMEID,SESSIONID,POINTS) VALUES
+                  (:hVarN,:hVarN2,:hVarN3,:hVarD)
+               END-EXEC
+               PERFORM SQLSTATE-CHECK
+               ADD 1 TO MAINT-ADD-COUNT
+               PERFORM MAINT-COMMIT
+             WHEN 'C'
+               MOVE 'MAINTPOINTS-CHANGE' TO AUDIT-CONTEXT
+               EXEC SQL
+                 UPDATE TESTPOINTS SET POINTS = :hVarD
+                 WHERE PERSONID = :hVarN
+                   AND GAMEID = :hVarN2
+                   AND SESSIONID = :hVarN3
+               END-EXEC
+               PERFORM SQLSTATE-CHECK
+               ADD 1 TO MAINT-CHANGE-COUNT
+               PERFORM MAINT-COMMIT
+             WHEN 'D'
+               MOVE 'MAINTPOINTS-DELETE' TO AUDIT-CONTEXT
+               EXEC SQL
+                 DELETE FROM TESTPOINTS
+                 WHERE PERSONID = :hVarN
+                   AND GAMEID = :hVarN2
+                   AND SESSIONID = :hVarN3
+               END-EXEC
+               PERFORM SQLSTATE-CHECK
+               ADD 1 TO MAINT-DELETE-COUNT
+               PERFORM MAINT-COMMIT
+             WHEN OTHER
+               MOVE 'UNKNOWN MT-ACTION CODE FOR TESTPOINTS'
+                 TO AUDIT-LN-MESSAGE
+               PERFORM LOG-BAD-TRANSACTION
+           END-EVALUATE
+           .
+      *-----------------------------------------------------------------*
+      * COMMIT ONE MAINTENANCE TRANSACTION
+      *-----------------------------------------------------------------*
+       MAINT-COMMIT SECTION.
+           MOVE 'MAINT-COMMIT' TO AUDIT-CONTEXT.
+           EXEC SQL
+             COMMIT
+           END-EXEC.
+           PERFORM SQLSTATE-CHECK.
+      *-----------------------------------------------------------------*
+      * LOG-BAD-TRANSACTION - AN MT-TABLE/MT-ACTION CODE THAT DID NOT
+      * MATCH ANY KNOWN CASE.  NO SQL WAS ISSUED, SO THE AUDIT LINE IS
+      * BUILT DIRECTLY RATHER THAN THROUGH SQLSTATE-CHECK.
+      *-----------------------------------------------------------------*
+       LOG-BAD-TRANSACTION SECTION.
+           DISPLAY ' REJECTED MAINTENANCE TRANSACTION '.
+           DISPLAY '  action=' MT-ACTION ' table=' MT-TABLE
+             ' id=' MT-ID.
+           ADD 1 TO MAINT-REJECT-COUNT.
+           MOVE 'MAINT-BAD-TRANSACTION' TO AUDIT-CONTEXT.
+           MOVE SPACES TO AUDIT-LN-SQLSTATE.
+           MOVE 0 TO AUDIT-LN-SQLCODE.
+           ACCEPT AUDIT-TS-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TS-TIME FROM TIME.
+           MOVE AUDIT-TS-DATE TO AUDIT-LN-DATE.
+           MOVE AUDIT-TS-TIME TO AUDIT-LN-TIME.
+           MOVE AUDIT-CONTEXT TO AUDIT-LN-CONTEXT.
+           MOVE SPACES TO AUDIT-STATUS.
+           OPEN EXTEND SQL-AUDIT-FILE.
+           IF NOT AUDIT-FILE-OK
+             OPEN OUTPUT SQL-AUDIT-FILE
+           END-IF.
+           WRITE AUDIT-RECORD FROM AUDIT-LINE.
+           CLOSE SQL-AUDIT-FILE
+           .
+      *-----------------------------------------------------------------*
+      * BUILD THE CONNECT STRING FROM EXTERNALIZED SETTINGS AND CONNECT
+      *-----------------------------------------------------------------*
+       COPY CONNECT.
+      *-----------------------------------------------------------------*
+      * CHECK SQLSTATE, DISPLAY ERRORS IF ANY, AND AUDIT-LOG THEM
+      *-----------------------------------------------------------------*
+       COPY SQLCHECK.
